@@ -0,0 +1,23 @@
+      *> ELAPSED - COMMON ELAPSED-TIME WORKING-STORAGE FOR THE REPORT
+      *> SUITE. COPY THIS MEMBER INTO WORKING-STORAGE IN PLACE OF
+      *> STAND-ALONE WS-START-TIME/WS-END-TIME DECLARATIONS - IT
+      *> DECLARES BOTH (PIC 9(08), LOADED BY ACCEPT ... FROM TIME IN
+      *> HHMMSSSS FORM) PLUS THEIR HH/MM/SS/CS REDEFINITIONS. PERFORM
+      *> 9550-COMPUTE-ELAPSED (SEE ELAPSEDP.CPY) INSTEAD OF SUBTRACTING
+      *> THE TWO RAW HHMMSSSS VALUES DIRECTLY - A PLAIN INTEGER
+      *> SUBTRACTION IS WRONG WHENEVER THE RUN CROSSES A MINUTE OR
+      *> HOUR BOUNDARY, NOT JUST AT MIDNIGHT.
+       01  WS-START-TIME         PIC 9(08).
+       01  WS-START-TIME-FMT REDEFINES WS-START-TIME.
+           05 WS-START-HH        PIC 9(02).
+           05 WS-START-MM        PIC 9(02).
+           05 WS-START-SS        PIC 9(02).
+           05 WS-START-CS        PIC 9(02).
+       01  WS-END-TIME           PIC 9(08).
+       01  WS-END-TIME-FMT REDEFINES WS-END-TIME.
+           05 WS-END-HH          PIC 9(02).
+           05 WS-END-MM          PIC 9(02).
+           05 WS-END-SS          PIC 9(02).
+           05 WS-END-CS          PIC 9(02).
+       01  WS-START-TOTAL-CS     PIC 9(09).
+       01  WS-END-TOTAL-CS       PIC 9(09).
