@@ -0,0 +1,16 @@
+      *> STATSREC - SHARED RUN-STATISTICS RECORD WRITTEN BY EACH
+      *> PROGRAM IN THE SUITE TO ITS OWN STATS-OUT FILE AT END OF RUN.
+      *> COPY THIS MEMBER AS THE BODY OF THE 01-LEVEL RECORD UNDER
+      *> STATS-OUT, THEN MOVE THE PROGRAM'S OWN COUNTS IN BEFORE
+      *> WRITING. CONTROL-RPT (SEE CONTROLRPT.CBL) READS ONE OF THESE
+      *> RECORDS PER PROGRAM AND TOTALS THEM INTO THE END-OF-CHAIN
+      *> RUN SUMMARY.
+           05 STAT-SOURCE-PGM       PIC X(10).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 STAT-REC-COUNT        PIC 9(09).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 STAT-EXCP-COUNT       PIC 9(09).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 STAT-ELAPSED-CS       PIC 9(07).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 STAT-RUN-DATE         PIC 9(08).
