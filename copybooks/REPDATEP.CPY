@@ -0,0 +1,10 @@
+      *> REPDATEP - COMMON RUN-DATE PROCEDURE FOR THE REPORT SUITE
+      *> COPY THIS MEMBER INTO THE PROCEDURE DIVISION AND
+      *> PERFORM 9500-FORMAT-RUN-DATE THRU 9500-EXIT AFTER LOADING
+      *> RPT-RUN-DATE-CCYYMMDD (SEE REPDATE.CPY).
+       9500-FORMAT-RUN-DATE.
+           MOVE RPT-RUN-MM   TO RPT-HDR-MM  RPT-SL-MM.
+           MOVE RPT-RUN-DD   TO RPT-HDR-DD  RPT-SL-DD.
+           MOVE RPT-RUN-CCYY TO RPT-HDR-CCYY RPT-SL-CCYY.
+       9500-EXIT.
+           EXIT.
