@@ -0,0 +1,13 @@
+      *> EXCPREC - SHARED EXCEPTION/ERROR-REPORT RECORD LAYOUT FOR THE
+      *> LEARNING-MODULE SUITE. COPY THIS MEMBER AS THE BODY OF THE
+      *> 01-LEVEL RECORD UNDER THE CALLING PROGRAM'S OWN EXCEPTION FD -
+      *> MOVE SPACES TO THE RECORD, THEN THE PROGRAM'S OWN NAME INTO
+      *> EXCP-SOURCE-PGM, ACCEPT EXCP-RUN-DATE FROM DATE YYYYMMDD, AND
+      *> MOVE THE KEY AND REASON, BEFORE WRITING.
+           05 EXCP-SOURCE-PGM       PIC X(10).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 EXCP-KEY              PIC X(09).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 EXCP-REASON           PIC X(30).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 EXCP-RUN-DATE         PIC 9(08).
