@@ -0,0 +1,17 @@
+      *> ELAPSEDP - COMMON ELAPSED-TIME PROCEDURE FOR THE REPORT SUITE
+      *> COPY THIS MEMBER INTO THE PROCEDURE DIVISION AND PERFORM
+      *> 9550-COMPUTE-ELAPSED THRU 9550-EXIT AFTER WS-START-TIME AND
+      *> WS-END-TIME HAVE BOTH BEEN ACCEPTED FROM TIME (SEE
+      *> ELAPSED.CPY). CONVERTS EACH TO TOTAL CENTISECONDS SINCE
+      *> MIDNIGHT BEFORE SUBTRACTING SO STAT-ELAPSED-CS COMES OUT
+      *> RIGHT ACROSS A MINUTE OR HOUR BOUNDARY.
+       9550-COMPUTE-ELAPSED.
+           COMPUTE WS-START-TOTAL-CS =
+               (WS-START-HH * 360000) + (WS-START-MM * 6000)
+               + (WS-START-SS * 100) + WS-START-CS.
+           COMPUTE WS-END-TOTAL-CS =
+               (WS-END-HH * 360000) + (WS-END-MM * 6000)
+               + (WS-END-SS * 100) + WS-END-CS.
+           COMPUTE STAT-ELAPSED-CS = WS-END-TOTAL-CS - WS-START-TOTAL-CS.
+       9550-EXIT.
+           EXIT.
