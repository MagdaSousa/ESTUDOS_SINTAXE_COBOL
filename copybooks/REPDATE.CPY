@@ -0,0 +1,25 @@
+      *> REPDATE - COMMON RUN-DATE WORKING-STORAGE FOR THE REPORT SUITE
+      *> COPY THIS MEMBER INTO WORKING-STORAGE, ACCEPT
+      *> RPT-RUN-DATE-CCYYMMDD FROM DATE YYYYMMDD, THEN PERFORM
+      *> 9500-FORMAT-RUN-DATE (SEE REPDATEP.CPY) TO BUILD THE HEADER.
+       01  RPT-RUN-DATE-CCYYMMDD PIC 9(08).
+       01  RPT-RUN-DATE-FMT REDEFINES RPT-RUN-DATE-CCYYMMDD.
+           05 RPT-RUN-CCYY PIC 9(04).
+           05 RPT-RUN-MM   PIC 9(02).
+           05 RPT-RUN-DD   PIC 9(02).
+
+       01  RPT-HEADER-LINE.
+           05 FILLER        PIC X(10) VALUE "RUN DATE: ".
+           05 RPT-HDR-MM    PIC 9(02).
+           05 FILLER        PIC X(01) VALUE "/".
+           05 RPT-HDR-DD    PIC 9(02).
+           05 FILLER        PIC X(01) VALUE "/".
+           05 RPT-HDR-CCYY  PIC 9(04).
+           05 FILLER        PIC X(50) VALUE SPACES.
+
+       01  RPT-DATE-SLASH.
+           05 RPT-SL-MM     PIC 9(02).
+           05 FILLER        PIC X(01) VALUE "/".
+           05 RPT-SL-DD     PIC 9(02).
+           05 FILLER        PIC X(01) VALUE "/".
+           05 RPT-SL-CCYY   PIC 9(04).
