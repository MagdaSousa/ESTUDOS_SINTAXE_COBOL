@@ -0,0 +1,141 @@
+      *> CONTROLRPT - END-OF-CHAIN RUN-SUMMARY REPORT. READS THE
+      *> STATS-OUT RECORD EACH PROGRAM IN THE BATCH CHAIN APPENDS TO
+      *> STATSOUT AT THE END OF ITS OWN RUN (SEE STATSREC COPYBOOK)
+      *> AND TOTALS THEM INTO ONE REPORT SHOWING WHAT THE WHOLE NIGHT'S
+      *> RUN ACTUALLY DID.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTROLRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATS-IN ASSIGN TO "STATSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONTROL-RPT ASSIGN TO "CTLSUMRP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATS-IN.
+       01  STATS-IN-REC.
+           COPY STATSREC.
+
+       FD  CONTROL-RPT.
+       01  CONTROL-RPT-REC          PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 WS-STATS-EOF-SW PIC X(01) VALUE 'N'.
+               88 WS-STATS-EOF VALUE 'Y'.
+
+      *> RUN-WIDE TOTALS ACCUMULATED ACROSS EVERY STATS-OUT RECORD
+           01 WS-PGM-COUNT         PIC 9(04) VALUE ZERO.
+           01 WS-TOTAL-RECS        PIC 9(10) VALUE ZERO.
+           01 WS-TOTAL-EXCPS       PIC 9(10) VALUE ZERO.
+           01 WS-TOTAL-ELAPSED-CS  PIC 9(08) VALUE ZERO.
+
+           01 CTL-SOURCE-PGM       PIC X(10).
+           01 CTL-REC-COUNT        PIC ZZZZZZZZ9.
+           01 CTL-EXCP-COUNT       PIC ZZZZZZZZ9.
+           01 CTL-ELAPSED-CS       PIC ZZZZZZ9.
+           01 CTL-TOTAL-RECS       PIC Z(9)9.
+           01 CTL-TOTAL-EXCPS      PIC Z(9)9.
+           01 CTL-TOTAL-ELAPSED-CS PIC Z(7)9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN INPUT STATS-IN.
+           OPEN OUTPUT CONTROL-RPT.
+
+           PERFORM 1000-WRITE-HEADER THRU 1000-EXIT.
+
+           READ STATS-IN
+               AT END SET WS-STATS-EOF TO TRUE
+           END-READ.
+           PERFORM 2000-REPORT-ONE-PROGRAM UNTIL WS-STATS-EOF.
+
+           PERFORM 3000-WRITE-GRAND-TOTALS THRU 3000-EXIT.
+
+           CLOSE STATS-IN.
+           CLOSE CONTROL-RPT.
+       STOP RUN.
+
+       1000-WRITE-HEADER.
+           MOVE SPACES TO CONTROL-RPT-REC.
+           STRING "END-OF-CHAIN RUN SUMMARY" DELIMITED BY SIZE
+               INTO CONTROL-RPT-REC
+           END-STRING.
+           WRITE CONTROL-RPT-REC.
+
+           MOVE SPACES TO CONTROL-RPT-REC.
+           STRING "PROGRAM     RECORDS EXCEPTIONS ELAPSED-CS"
+               DELIMITED BY SIZE
+               INTO CONTROL-RPT-REC
+           END-STRING.
+           WRITE CONTROL-RPT-REC.
+       1000-EXIT.
+           EXIT.
+
+       2000-REPORT-ONE-PROGRAM.
+           ADD 1 TO WS-PGM-COUNT.
+           ADD STAT-REC-COUNT  TO WS-TOTAL-RECS.
+           ADD STAT-EXCP-COUNT TO WS-TOTAL-EXCPS.
+           ADD STAT-ELAPSED-CS TO WS-TOTAL-ELAPSED-CS.
+
+           MOVE STAT-SOURCE-PGM TO CTL-SOURCE-PGM.
+           MOVE STAT-REC-COUNT  TO CTL-REC-COUNT.
+           MOVE STAT-EXCP-COUNT TO CTL-EXCP-COUNT.
+           MOVE STAT-ELAPSED-CS TO CTL-ELAPSED-CS.
+
+           MOVE SPACES TO CONTROL-RPT-REC.
+           STRING CTL-SOURCE-PGM  DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  CTL-REC-COUNT   DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  CTL-EXCP-COUNT  DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  CTL-ELAPSED-CS  DELIMITED BY SIZE
+               INTO CONTROL-RPT-REC
+           END-STRING.
+           WRITE CONTROL-RPT-REC.
+
+           READ STATS-IN
+               AT END SET WS-STATS-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       3000-WRITE-GRAND-TOTALS.
+           MOVE WS-TOTAL-RECS       TO CTL-TOTAL-RECS.
+           MOVE WS-TOTAL-EXCPS      TO CTL-TOTAL-EXCPS.
+           MOVE WS-TOTAL-ELAPSED-CS TO CTL-TOTAL-ELAPSED-CS.
+
+           MOVE SPACES TO CONTROL-RPT-REC.
+           STRING "PROGRAMS IN CHAIN: " DELIMITED BY SIZE
+                  WS-PGM-COUNT         DELIMITED BY SIZE
+               INTO CONTROL-RPT-REC
+           END-STRING.
+           WRITE CONTROL-RPT-REC.
+
+           MOVE SPACES TO CONTROL-RPT-REC.
+           STRING "TOTAL RECORDS    : " DELIMITED BY SIZE
+                  CTL-TOTAL-RECS        DELIMITED BY SIZE
+               INTO CONTROL-RPT-REC
+           END-STRING.
+           WRITE CONTROL-RPT-REC.
+
+           MOVE SPACES TO CONTROL-RPT-REC.
+           STRING "TOTAL EXCEPTIONS : " DELIMITED BY SIZE
+                  CTL-TOTAL-EXCPS       DELIMITED BY SIZE
+               INTO CONTROL-RPT-REC
+           END-STRING.
+           WRITE CONTROL-RPT-REC.
+
+           MOVE SPACES TO CONTROL-RPT-REC.
+           STRING "TOTAL ELAPSED-CS : " DELIMITED BY SIZE
+                  CTL-TOTAL-ELAPSED-CS  DELIMITED BY SIZE
+               INTO CONTROL-RPT-REC
+           END-STRING.
+           WRITE CONTROL-RPT-REC.
+       3000-EXIT.
+           EXIT.
