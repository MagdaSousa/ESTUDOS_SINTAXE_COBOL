@@ -1,33 +1,201 @@
-       *> DIVIDE
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DIVIDIR.
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-NUM1 PIC 9(9) VALUE 5.
-           01 WS-NUM2 PIC 9(9) VALUE 250.
-           01 WS-NUM3 PIC 9(9) VALUE 100.
-           01 WS-NUM4 PIC 9(9) VALUE 15.
-           01 WS-NUMA PIC 9(9).
-           01 WS-REM PIC 9(9).
-       PROCEDURE DIVISION.
-           DIVIDE WS-NUM1 INTO WS-NUM2.  *> 250/5= 50
-           DIVIDE WS-NUM1 INTO WS-NUM3.  *> 100/5=20
-           DIVIDE WS-NUM3 BY WS-NUM4  GIVING WS-NUMA REMAINDER WS-REM.
-
-           DISPLAY "WS-NUM1 :" WS-NUM1
-           DISPLAY "WS-NUM2 :" WS-NUM2
-           DISPLAY "WS-NUM3-----> :" WS-NUM3
-           DISPLAY "WS-NUM4 :" WS-NUM4
-           DISPLAY "WS-NUMA :" WS-NUMA
-           DISPLAY "WS-REM  :" WS-REM
-
-
-       STOP RUN.
-
-
-
-
-
-
-
+       *> DIVIDE
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIVIDIR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIVIDE-ERROR-RPT ASSIGN TO "DIVERRRP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT COST-POOL-FILE ASSIGN TO "COSTPOOL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DEPT-WEIGHT-TABLE-FILE ASSIGN TO "DEPTWGT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DEPT-ALLOC-RPT ASSIGN TO "DEPTALRP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STATS-OUT ASSIGN TO "STATSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIVIDE-ERROR-RPT.
+       01  DIVIDE-ERROR-RPT-REC.
+           COPY EXCPREC.
+
+       FD  COST-POOL-FILE.
+       01  COST-POOL-REC.
+           05 CP-AMOUNT         PIC 9(09).
+
+       FD  DEPT-WEIGHT-TABLE-FILE.
+       01  DEPT-WEIGHT-REC.
+           05 DW-DEPT-CODE      PIC X(04).
+           05 DW-WEIGHT         PIC 9(03).
+
+       FD  DEPT-ALLOC-RPT.
+       01  DEPT-ALLOC-RPT-REC.
+           05 DA-DEPT-CODE      PIC X(04).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 DA-SHARE          PIC ZZZZZZZZ9.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 DA-REMAINDER      PIC ZZZZZZZZ9.
+
+       FD  STATS-OUT.
+       01  STATS-OUT-REC.
+           COPY STATSREC.
+
+           WORKING-STORAGE SECTION.
+           01 WS-NUM1 PIC 9(9) VALUE 5.
+           01 WS-NUM2 PIC 9(9) VALUE 250.
+           01 WS-NUM3 PIC 9(9) VALUE 100.
+           01 WS-NUM4 PIC 9(9) VALUE 15.
+           01 WS-NUMA PIC 9(9).
+           01 WS-REM PIC 9(9).
+           01 WS-NUMA-ROUNDED PIC 9(9).
+
+      *> COST-APPORTIONMENT WORKING STORAGE - SPLITS A SHARED COST
+      *> POOL ACROSS DEPARTMENTS IN PROPORTION TO THEIR WEIGHT
+           01 WS-POOL-EOF-SW PIC X(01) VALUE 'N'.
+               88 WS-POOL-EOF VALUE 'Y'.
+           01 WS-WEIGHT-EOF-SW PIC X(01) VALUE 'N'.
+               88 WS-WEIGHT-EOF VALUE 'Y'.
+
+           01 WS-POOL-AMOUNT   PIC 9(9) VALUE ZERO.
+           01 WS-TOTAL-WEIGHT  PIC 9(9) VALUE ZERO.
+           01 WS-DEPT-MAX      PIC 9(4) VALUE ZERO.
+           01 WS-DEPT-TABLE.
+               05 WS-DEPT-ENTRY OCCURS 100 TIMES
+                                INDEXED BY WS-DEPT-IDX.
+                   10 WS-DEPT-CODE   PIC X(04).
+                   10 WS-DEPT-WEIGHT PIC 9(03).
+           01 WS-UNIT-SHARE     PIC 9(9).
+           01 WS-UNIT-REM       PIC 9(9).
+           01 WS-DEPT-SHARE     PIC 9(9).
+
+      *> RUN-STATISTICS WORKAREA FOR STATS-OUT
+           01 WS-STAT-EXCP-COUNT PIC 9(9) VALUE ZERO.
+           COPY ELAPSED.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-START-TIME FROM TIME.
+
+           OPEN OUTPUT DIVIDE-ERROR-RPT.
+
+           DIVIDE WS-NUM1 INTO WS-NUM2.  *> 250/5= 50
+           DIVIDE WS-NUM1 INTO WS-NUM3.  *> 100/5=20
+
+      *> A ZERO WS-NUM4 WOULD ABEND THE DIVIDE - CATCH IT AND KEEP GOING
+           IF WS-NUM4 = ZERO
+               PERFORM 7000-LOG-ZERO-DIVISOR THRU 7000-EXIT
+           ELSE
+               DIVIDE WS-NUM3 BY WS-NUM4 GIVING WS-NUMA REMAINDER WS-REM
+      *> ROUNDED UNIT COST FOR FINANCE - NO NEED TO RE-DERIVE ROUNDING
+      *> FROM WS-NUMA / WS-REM DOWNSTREAM
+               DIVIDE WS-NUM3 BY WS-NUM4 GIVING WS-NUMA-ROUNDED ROUNDED
+           END-IF.
+
+           DISPLAY "WS-NUM1 :" WS-NUM1
+           DISPLAY "WS-NUM2 :" WS-NUM2
+           DISPLAY "WS-NUM3-----> :" WS-NUM3
+           DISPLAY "WS-NUM4 :" WS-NUM4
+           DISPLAY "WS-NUMA :" WS-NUMA
+           DISPLAY "WS-REM  :" WS-REM
+           DISPLAY "WS-NUMA-ROUNDED :" WS-NUMA-ROUNDED
+
+           PERFORM 3000-APPORTION-COSTS THRU 3000-EXIT.
+
+           CLOSE DIVIDE-ERROR-RPT.
+
+           OPEN EXTEND STATS-OUT.
+           PERFORM 9600-WRITE-STATS THRU 9600-EXIT.
+           CLOSE STATS-OUT.
+
+      *> A NON-ZERO EXCEPTION COUNT LETS BATCHRUN'S COND CHECKS SKIP
+      *> DOWNSTREAM STEPS INSTEAD OF PROCESSING AGAINST BAD DATA
+           IF WS-STAT-EXCP-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+       STOP RUN.
+
+       3000-APPORTION-COSTS.
+           OPEN INPUT COST-POOL-FILE.
+           READ COST-POOL-FILE
+               AT END SET WS-POOL-EOF TO TRUE
+           END-READ.
+           IF NOT WS-POOL-EOF
+               MOVE CP-AMOUNT TO WS-POOL-AMOUNT
+           END-IF.
+           CLOSE COST-POOL-FILE.
+
+           OPEN INPUT DEPT-WEIGHT-TABLE-FILE.
+           READ DEPT-WEIGHT-TABLE-FILE
+               AT END SET WS-WEIGHT-EOF TO TRUE
+           END-READ.
+           PERFORM 3100-LOAD-DEPT-WEIGHT UNTIL WS-WEIGHT-EOF.
+           CLOSE DEPT-WEIGHT-TABLE-FILE.
+
+           IF WS-DEPT-MAX > ZERO AND WS-TOTAL-WEIGHT > ZERO
+      *> COST PER UNIT OF WEIGHT - THE SAME DIVIDE ... REMAINDER
+      *> PATTERN USED ABOVE FOR WS-NUM3 / WS-NUM4
+               DIVIDE WS-POOL-AMOUNT BY WS-TOTAL-WEIGHT
+                   GIVING WS-UNIT-SHARE REMAINDER WS-UNIT-REM
+               OPEN OUTPUT DEPT-ALLOC-RPT
+               PERFORM 3200-ALLOCATE-DEPT-SHARE THRU 3200-EXIT
+                   VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-MAX
+               CLOSE DEPT-ALLOC-RPT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-LOAD-DEPT-WEIGHT.
+           ADD 1 TO WS-DEPT-MAX.
+           MOVE DW-DEPT-CODE TO WS-DEPT-CODE(WS-DEPT-MAX).
+           MOVE DW-WEIGHT    TO WS-DEPT-WEIGHT(WS-DEPT-MAX).
+           ADD DW-WEIGHT     TO WS-TOTAL-WEIGHT.
+           READ DEPT-WEIGHT-TABLE-FILE
+               AT END SET WS-WEIGHT-EOF TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-ALLOCATE-DEPT-SHARE.
+           MULTIPLY WS-UNIT-SHARE BY WS-DEPT-WEIGHT(WS-DEPT-IDX)
+               GIVING WS-DEPT-SHARE.
+
+           MOVE WS-DEPT-CODE(WS-DEPT-IDX) TO DA-DEPT-CODE.
+           MOVE WS-DEPT-SHARE             TO DA-SHARE.
+           MOVE WS-UNIT-REM               TO DA-REMAINDER.
+           WRITE DEPT-ALLOC-RPT-REC.
+       3200-EXIT.
+           EXIT.
+
+       7000-LOG-ZERO-DIVISOR.
+           MOVE SPACES        TO DIVIDE-ERROR-RPT-REC.
+           MOVE "DIVIDIR"     TO EXCP-SOURCE-PGM.
+           MOVE "WS-NUM4"     TO EXCP-KEY.
+           MOVE "ZERO DIVISOR IN WS-NUM4" TO EXCP-REASON.
+           ACCEPT EXCP-RUN-DATE FROM DATE YYYYMMDD.
+           WRITE DIVIDE-ERROR-RPT-REC.
+           ADD 1 TO WS-STAT-EXCP-COUNT.
+       7000-EXIT.
+           EXIT.
+
+       9600-WRITE-STATS.
+           ACCEPT WS-END-TIME FROM TIME.
+           MOVE SPACES       TO STATS-OUT-REC.
+           MOVE "DIVIDIR"    TO STAT-SOURCE-PGM.
+           MOVE WS-DEPT-MAX  TO STAT-REC-COUNT.
+           MOVE WS-STAT-EXCP-COUNT TO STAT-EXCP-COUNT.
+           PERFORM 9550-COMPUTE-ELAPSED THRU 9550-EXIT.
+           ACCEPT STAT-RUN-DATE FROM DATE YYYYMMDD.
+           WRITE STATS-OUT-REC.
+       9600-EXIT.
+           EXIT.
+
+       COPY ELAPSEDP.
