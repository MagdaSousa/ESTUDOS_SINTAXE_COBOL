@@ -1,49 +1,483 @@
-       identification division.
-       PROGRAM-ID. APRENDENDO_MOVE.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-NUM1 PIC 9(9).
-           01 WS-NUM2 PIC 9(9).
-           01 WS-NUM3 PIC 9(5).
-           01 WS-NUM4 PIC 9(6).
-           01 WS-ADDRESS.
-               05 WS-HOUSE-NUMBER PIC 9(3). *> NIVEL INFERIOR , DIZENDO QUE ELAS PERTENCEM A VARI�VEL ADRESS DE N�VEL 01
-               05 WS-COUNTRY PIC X(8).
-               05 WS-PINCODE PIC 9(6).
-           01 WS-ADDRESS_1.
-               05 WS-HOUSE-NUMBER_1 PIC 9(3).
-               05 WS-COUNTRY_1 PIC X(8).
-               05 WS-PINCODE_1 PIC 9(6).
-       PROCEDURE DIVISION.
-           F000-FIRST-PARA.
-           MOVE 123456789 TO WS-NUM1.
-           MOVE WS-NUM1 TO WS-NUM2 WS-NUM3. *> MOVE, FAZ A ATRIBUI��O DE UM VALOR PARA UMA VARI�VEL QUALQUER
-           MOVE WS-NUM1(3:6) TO WS-NUM4.
-           MOVE 123 TO WS-HOUSE-NUMBER.
-           MOVE ' INDIA ' TO WS-COUNTRY.
-           MOVE 112233 TO WS-PINCODE.
-           MOVE WS-ADDRESS TO WS-ADDRESS_1.
-
-           DISPLAY "WS-NUM1      :"WS-NUM1
-           DISPLAY "WS-NUM2      :"WS-NUM2
-           DISPLAY "WS-NUM3      :"WS-NUM3
-           DISPLAY "WS-NUM4      :"WS-NUM4
-           DISPLAY "WS-ADDRESS   :"WS-ADDRESS
-           DISPLAY "WS-ADDRESS_1 :"WS-ADDRESS_1
-       STOP RUN.
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APRENDENDO_MOVE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADDRESS-MASTER ASSIGN TO "ADDRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-KEY
+               FILE STATUS IS WS-AM-STATUS.
+
+      *> ONE TRANSACTION PER ADDRESS TO BE PROCESSED THIS RUN, IN
+      *> PLACE OF THE OLD SINGLE HARDCODED DEMO ADDRESS
+           SELECT ADDRESS-TXN-FILE ASSIGN TO "ADDRTXN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT COUNTRY-CODE-TABLE-FILE ASSIGN TO "CTRYCODE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VALIDATION-RPT ASSIGN TO "MOVEVRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LAYOUT-MAP-FILE ASSIGN TO "LAYOUTMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VENDOR-FEED-FILE ASSIGN TO "VENDFEED"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FIELD-EXTRACT-OUT ASSIGN TO "FLDXTRCT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ADDRESS-CHANGE-LOG ASSIGN TO "ADDRCHLG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ADDRESS-EXTRACT ASSIGN TO "ADDREXTR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONTROL-CARD-FILE ASSIGN TO "MOVECTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STATS-OUT ASSIGN TO "STATSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> DATED FLAT-FILE FEED FOR THE REPORTING TEAM - REPLACES THEIR
+      *> MANUAL RE-KEYING OF ADDRESS CHANGES INTO A SPREADSHEET EACH
+      *> MORNING
+           SELECT ADDRESS-IFACE-OUT ASSIGN TO "ADDRIFC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> LAYOUT-MAP-FILE DEFINES WHICH SUBSTRINGS TO PULL OUT OF
+      *> EACH VENDOR-FEED-FILE RECORD - ONE ENTRY PER FIELD WANTED
+       FD  LAYOUT-MAP-FILE.
+       01  LAYOUT-MAP-REC.
+           05 LM-START             PIC 9(03).
+           05 LM-LENGTH            PIC 9(03).
+
+       FD  VENDOR-FEED-FILE.
+       01  VENDOR-FEED-REC         PIC X(80).
+
+       FD  ADDRESS-TXN-FILE.
+       01  ADDRESS-TXN-REC.
+           05 AT-HOUSE-NUMBER      PIC 9(3).
+           05 AT-COUNTRY           PIC X(8).
+           05 AT-PINCODE           PIC 9(6).
+
+      *> WIDE ENOUGH TO HOLD ALL 20 LAYOUT-MAP-FILE ENTRIES AT THEIR
+      *> FULL 30-BYTE EXTRACTED WIDTH (20 * 30)
+       FD  FIELD-EXTRACT-OUT.
+       01  FIELD-EXTRACT-OUT-REC   PIC X(600).
+
+      *> BEFORE/AFTER TRAIL ON WS-ADDRESS_1 FOR AUDITORS - WRITTEN
+      *> EVERY TIME WS-ADDRESS IS COPIED OVER IT
+       FD  ADDRESS-CHANGE-LOG.
+       01  ADDRESS-CHANGE-LOG-REC.
+           05 ACL-BEFORE-ADDRESS    PIC X(17).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 ACL-AFTER-ADDRESS     PIC X(17).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 ACL-RUN-DATE          PIC X(10).
+
+      *> COMMA-DELIMITED EXTRACT SO MARKETING CAN PULL ADDRESSES
+      *> INTO A SPREADSHEET WITHOUT GOING THROUGH US EACH TIME
+       FD  ADDRESS-EXTRACT.
+       01  ADDRESS-EXTRACT-REC      PIC X(80).
+
+      *> CONTROL CARD RESTRICTS A RUN TO A SINGLE POSTAL-ZONE RANGE
+      *> INSTEAD OF ALWAYS PROCESSING THE ENTIRE ADDRESS FILE
+       FD  CONTROL-CARD-FILE.
+       01  CONTROL-CARD-REC.
+           05 CC-PINCODE-LOW        PIC 9(6).
+           05 CC-PINCODE-HIGH       PIC 9(6).
+
+       FD  COUNTRY-CODE-TABLE-FILE.
+       01  COUNTRY-CODE-REC.
+           05 CC-COUNTRY           PIC X(8).
+
+       FD  VALIDATION-RPT.
+       01  VALIDATION-RPT-REC.
+           05 VR-COUNTRY            PIC X(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 VR-REASON             PIC X(30).
+
+       FD  ADDRESS-MASTER.
+       01  ADDRESS-MASTER-REC.
+      *> KEYED ON PINCODE PLUS HOUSE NUMBER SO ADDRESS CHANGES
+      *> PERSIST ACROSS RUNS INSTEAD OF VANISHING AT STOP RUN
+           05 AM-KEY.
+               10 AM-PINCODE       PIC 9(6).
+               10 AM-HOUSE-NUMBER  PIC 9(3).
+           05 AM-COUNTRY           PIC X(8).
+
+       FD  STATS-OUT.
+       01  STATS-OUT-REC.
+           COPY STATSREC.
+
+       FD  ADDRESS-IFACE-OUT.
+       01  ADDRESS-IFACE-OUT-REC.
+           05 AI-RUN-DATE           PIC 9(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 AI-PINCODE            PIC 9(06).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 AI-HOUSE-NUMBER       PIC 9(03).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 AI-COUNTRY            PIC X(08).
+
+           WORKING-STORAGE SECTION.
+           01 WS-NUM1 PIC 9(9).
+           01 WS-NUM2 PIC 9(9).
+           01 WS-NUM3 PIC 9(5).
+           01 WS-NUM4 PIC 9(6).
+           01 WS-ADDRESS.
+               05 WS-HOUSE-NUMBER PIC 9(3).
+               05 WS-COUNTRY PIC X(8).
+               05 WS-PINCODE PIC 9(6).
+           01 WS-ADDRESS_1.
+               05 WS-HOUSE-NUMBER_1 PIC 9(3).
+               05 WS-COUNTRY_1 PIC X(8).
+               05 WS-PINCODE_1 PIC 9(6).
+
+           01 WS-AM-STATUS PIC X(02).
+               88 WS-AM-OK        VALUE "00".
+               88 WS-AM-NOT-FOUND VALUE "23".
+
+      *> COUNTRY-CODE VALIDATION TABLE - LOADED ONCE FROM
+      *> COUNTRY-CODE-TABLE-FILE AND SEARCHED FOR EACH ADDRESS
+           01 WS-CTRY-EOF-SW PIC X(01) VALUE 'N'.
+               88 WS-CTRY-EOF VALUE 'Y'.
+           01 WS-CTRY-MAX   PIC 9(04) VALUE ZERO.
+           01 WS-CTRY-TABLE.
+               05 WS-CTRY-ENTRY OCCURS 100 TIMES
+                                INDEXED BY WS-CTRY-IDX.
+                   10 WS-CTRY-CODE PIC X(08).
+           01 WS-COUNTRY-VALID-SW PIC X(01) VALUE 'N'.
+               88 WS-COUNTRY-VALID VALUE 'Y'.
+
+      *> FIELD-EXTRACT UTILITY - GENERALIZES THE WS-NUM1(3:6) SLICE
+      *> INTO A REUSABLE LAYOUT-MAP-DRIVEN SUBSTRING PULLER THAT
+      *> WORKS AGAINST ANY FIXED-WIDTH INCOMING RECORD
+           01 WS-LAYOUT-EOF-SW PIC X(01) VALUE 'N'.
+               88 WS-LAYOUT-EOF VALUE 'Y'.
+           01 WS-LAYOUT-MAX PIC 9(03) VALUE ZERO.
+           01 WS-LAYOUT-MAP.
+               05 WS-LAYOUT-ENTRY OCCURS 20 TIMES
+                                  INDEXED BY WS-LAYOUT-IDX.
+                   10 WS-LAYOUT-START  PIC 9(03).
+                   10 WS-LAYOUT-LENGTH PIC 9(03).
+
+           01 WS-VENDOR-EOF-SW PIC X(01) VALUE 'N'.
+               88 WS-VENDOR-EOF VALUE 'Y'.
+           01 WS-EXTRACTED-FIELDS.
+               05 WS-EXTRACTED-ENTRY OCCURS 20 TIMES
+                                     INDEXED BY WS-EXTRACT-IDX.
+                   10 WS-EXTRACTED-VALUE PIC X(30).
+
+           01 WS-ADDRESS-BEFORE PIC X(17).
+
+           01 WS-ADDRESS-EOF-SW PIC X(01) VALUE 'N'.
+               88 WS-ADDRESS-EOF VALUE 'Y'.
+
+      *> DEFAULT RANGE COVERS EVERY PINCODE WHEN NO CONTROL CARD
+      *> IS SUPPLIED FOR THE RUN
+           01 WS-PINCODE-LOW    PIC 9(6) VALUE ZERO.
+           01 WS-PINCODE-HIGH   PIC 9(6) VALUE 999999.
+           01 WS-IN-RANGE-SW    PIC X(01) VALUE 'Y'.
+               88 WS-IN-RANGE VALUE 'Y'.
+
+           01 WS-RECORD-COUNT PIC 9(9) VALUE 0.
+           01 WS-ADDRESS-COUNT PIC 9(9) VALUE 0.
+
+      *> RUN-STATISTICS WORKAREA FOR STATS-OUT
+           01 WS-STAT-EXCP-COUNT PIC 9(9) VALUE ZERO.
+           COPY ELAPSED.
+
+           COPY REPDATE.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-START-TIME FROM TIME.
+           ACCEPT RPT-RUN-DATE-CCYYMMDD FROM DATE YYYYMMDD.
+           PERFORM 9500-FORMAT-RUN-DATE THRU 9500-EXIT.
+
+           PERFORM 0700-READ-CONTROL-CARD THRU 0700-EXIT.
+           PERFORM 0500-LOAD-COUNTRY-CODES THRU 0500-EXIT.
+           PERFORM 0600-LOAD-LAYOUT-MAP THRU 0600-EXIT.
+           PERFORM 3000-EXTRACT-VENDOR-FEED THRU 3000-EXIT.
+
+           OPEN INPUT ADDRESS-TXN-FILE.
+           OPEN OUTPUT ADDRESS-CHANGE-LOG.
+           OPEN OUTPUT ADDRESS-EXTRACT.
+           OPEN OUTPUT ADDRESS-IFACE-OUT.
+           OPEN OUTPUT VALIDATION-RPT.
+           OPEN I-O ADDRESS-MASTER.
+
+           READ ADDRESS-TXN-FILE
+               AT END SET WS-ADDRESS-EOF TO TRUE
+           END-READ.
+           PERFORM 1000-BUILD-ADDRESS UNTIL WS-ADDRESS-EOF.
+
+           CLOSE ADDRESS-TXN-FILE.
+           CLOSE ADDRESS-CHANGE-LOG.
+           CLOSE ADDRESS-EXTRACT.
+           CLOSE ADDRESS-IFACE-OUT.
+           CLOSE VALIDATION-RPT.
+           CLOSE ADDRESS-MASTER.
+
+           DISPLAY "WS-NUM1      :"WS-NUM1
+           DISPLAY "WS-NUM2      :"WS-NUM2
+           DISPLAY "WS-NUM3      :"WS-NUM3
+           DISPLAY "WS-NUM4      :"WS-NUM4
+           DISPLAY "WS-ADDRESS   :"WS-ADDRESS
+           DISPLAY "WS-ADDRESS_1 :"WS-ADDRESS_1
+
+           OPEN EXTEND STATS-OUT.
+           PERFORM 9600-WRITE-STATS THRU 9600-EXIT.
+           CLOSE STATS-OUT.
+
+      *> A NON-ZERO EXCEPTION COUNT LETS BATCHRUN'S COND CHECKS SKIP
+      *> DOWNSTREAM STEPS INSTEAD OF PROCESSING AGAINST BAD DATA
+           IF WS-STAT-EXCP-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+       STOP RUN.
+
+       0500-LOAD-COUNTRY-CODES.
+           OPEN INPUT COUNTRY-CODE-TABLE-FILE.
+           READ COUNTRY-CODE-TABLE-FILE
+               AT END SET WS-CTRY-EOF TO TRUE
+           END-READ.
+           PERFORM 0510-ADD-CTRY-ENTRY UNTIL WS-CTRY-EOF.
+           CLOSE COUNTRY-CODE-TABLE-FILE.
+       0500-EXIT.
+           EXIT.
+
+       0510-ADD-CTRY-ENTRY.
+           ADD 1 TO WS-CTRY-MAX.
+           MOVE CC-COUNTRY TO WS-CTRY-CODE(WS-CTRY-MAX).
+           READ COUNTRY-CODE-TABLE-FILE
+               AT END SET WS-CTRY-EOF TO TRUE
+           END-READ.
+       0510-EXIT.
+           EXIT.
+
+       0700-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE.
+           READ CONTROL-CARD-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CC-PINCODE-LOW  TO WS-PINCODE-LOW
+                   MOVE CC-PINCODE-HIGH TO WS-PINCODE-HIGH
+           END-READ.
+           CLOSE CONTROL-CARD-FILE.
+       0700-EXIT.
+           EXIT.
+
+       1700-CHECK-PINCODE-RANGE.
+           MOVE 'N' TO WS-IN-RANGE-SW.
+           IF WS-PINCODE_1 >= WS-PINCODE-LOW
+               AND WS-PINCODE_1 <= WS-PINCODE-HIGH
+               MOVE 'Y' TO WS-IN-RANGE-SW
+           END-IF.
+       1700-EXIT.
+           EXIT.
+
+       0600-LOAD-LAYOUT-MAP.
+           OPEN INPUT LAYOUT-MAP-FILE.
+           READ LAYOUT-MAP-FILE
+               AT END SET WS-LAYOUT-EOF TO TRUE
+           END-READ.
+           PERFORM 0610-ADD-LAYOUT-ENTRY UNTIL WS-LAYOUT-EOF.
+           CLOSE LAYOUT-MAP-FILE.
+       0600-EXIT.
+           EXIT.
+
+       0610-ADD-LAYOUT-ENTRY.
+           ADD 1 TO WS-LAYOUT-MAX.
+           MOVE LM-START  TO WS-LAYOUT-START(WS-LAYOUT-MAX).
+           MOVE LM-LENGTH TO WS-LAYOUT-LENGTH(WS-LAYOUT-MAX).
+           READ LAYOUT-MAP-FILE
+               AT END SET WS-LAYOUT-EOF TO TRUE
+           END-READ.
+       0610-EXIT.
+           EXIT.
+
+       3000-EXTRACT-VENDOR-FEED.
+           IF WS-LAYOUT-MAX NOT = ZERO
+               OPEN INPUT VENDOR-FEED-FILE
+               OPEN OUTPUT FIELD-EXTRACT-OUT
+               READ VENDOR-FEED-FILE
+                   AT END SET WS-VENDOR-EOF TO TRUE
+               END-READ
+               PERFORM 3100-EXTRACT-ONE-RECORD UNTIL WS-VENDOR-EOF
+               CLOSE VENDOR-FEED-FILE
+               CLOSE FIELD-EXTRACT-OUT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-EXTRACT-ONE-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+           PERFORM 3200-FIELD-EXTRACT
+               VARYING WS-LAYOUT-IDX FROM 1 BY 1
+               UNTIL WS-LAYOUT-IDX > WS-LAYOUT-MAX.
+           PERFORM 3300-WRITE-EXTRACT-LINE THRU 3300-EXIT.
+
+           READ VENDOR-FEED-FILE
+               AT END SET WS-VENDOR-EOF TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+      *> THE GENERAL-PURPOSE SLICE - REFERENCE-MODIFIES THE INCOMING
+      *> RECORD AT A LAYOUT-MAP-SUPPLIED START/LENGTH, THE SAME
+      *> TECHNIQUE AS THE ORIGINAL WS-NUM1(3:6) DEMO BUT DATA-DRIVEN
+       3200-FIELD-EXTRACT.
+           SET WS-EXTRACT-IDX TO WS-LAYOUT-IDX.
+           MOVE VENDOR-FEED-REC(WS-LAYOUT-START(WS-LAYOUT-IDX):
+                                 WS-LAYOUT-LENGTH(WS-LAYOUT-IDX))
+               TO WS-EXTRACTED-VALUE(WS-EXTRACT-IDX).
+       3200-EXIT.
+           EXIT.
+
+       3300-WRITE-EXTRACT-LINE.
+           MOVE SPACES TO FIELD-EXTRACT-OUT-REC.
+           SET WS-EXTRACT-IDX TO 1.
+           PERFORM 3310-BUILD-EXTRACT-LINE
+               VARYING WS-LAYOUT-IDX FROM 1 BY 1
+               UNTIL WS-LAYOUT-IDX > WS-LAYOUT-MAX.
+           WRITE FIELD-EXTRACT-OUT-REC.
+       3300-EXIT.
+           EXIT.
+
+       3310-BUILD-EXTRACT-LINE.
+           MOVE WS-EXTRACTED-VALUE(WS-LAYOUT-IDX)
+               TO FIELD-EXTRACT-OUT-REC(WS-EXTRACT-IDX:30).
+           SET WS-EXTRACT-IDX UP BY 30.
+       3310-EXIT.
+           EXIT.
+
+       1000-BUILD-ADDRESS.
+           ADD 1 TO WS-ADDRESS-COUNT.
+           MOVE 123456789 TO WS-NUM1.
+           MOVE WS-NUM1 TO WS-NUM2 WS-NUM3. *> MOVE, FAZ A ATRIBUICAO DE UM VALOR PARA UMA VARIAVEL QUALQUER
+           MOVE WS-NUM1(3:6) TO WS-NUM4.
+           MOVE AT-HOUSE-NUMBER TO WS-HOUSE-NUMBER.
+           MOVE AT-COUNTRY      TO WS-COUNTRY.
+           MOVE AT-PINCODE      TO WS-PINCODE.
+
+           MOVE WS-ADDRESS_1 TO WS-ADDRESS-BEFORE.
+           MOVE WS-ADDRESS TO WS-ADDRESS_1.
+           PERFORM 1050-LOG-ADDRESS-CHANGE THRU 1050-EXIT.
+
+           PERFORM 1700-CHECK-PINCODE-RANGE THRU 1700-EXIT.
+
+           IF WS-IN-RANGE
+               PERFORM 1500-VALIDATE-COUNTRY THRU 1500-EXIT
+               IF WS-COUNTRY-VALID
+                   PERFORM 1600-WRITE-CSV-EXTRACT THRU 1600-EXIT
+                   PERFORM 1650-WRITE-IFACE-EXTRACT THRU 1650-EXIT
+                   PERFORM 2000-SAVE-ADDRESS-MASTER THRU 2000-EXIT
+               END-IF
+           END-IF.
+
+           READ ADDRESS-TXN-FILE
+               AT END SET WS-ADDRESS-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       1050-LOG-ADDRESS-CHANGE.
+           MOVE WS-ADDRESS-BEFORE TO ACL-BEFORE-ADDRESS.
+           MOVE WS-ADDRESS_1      TO ACL-AFTER-ADDRESS.
+           MOVE RPT-DATE-SLASH    TO ACL-RUN-DATE.
+           WRITE ADDRESS-CHANGE-LOG-REC.
+       1050-EXIT.
+           EXIT.
+
+       1600-WRITE-CSV-EXTRACT.
+           MOVE SPACES TO ADDRESS-EXTRACT-REC.
+           STRING WS-HOUSE-NUMBER_1 DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-COUNTRY_1     DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-PINCODE_1     DELIMITED BY SIZE
+               INTO ADDRESS-EXTRACT-REC
+           END-STRING.
+           WRITE ADDRESS-EXTRACT-REC.
+       1600-EXIT.
+           EXIT.
+
+       1650-WRITE-IFACE-EXTRACT.
+           MOVE SPACES            TO ADDRESS-IFACE-OUT-REC.
+           ACCEPT AI-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-PINCODE_1      TO AI-PINCODE.
+           MOVE WS-HOUSE-NUMBER_1 TO AI-HOUSE-NUMBER.
+           MOVE WS-COUNTRY_1      TO AI-COUNTRY.
+           WRITE ADDRESS-IFACE-OUT-REC.
+       1650-EXIT.
+           EXIT.
+
+       1500-VALIDATE-COUNTRY.
+           SET WS-CTRY-IDX TO 1.
+           MOVE 'N' TO WS-COUNTRY-VALID-SW.
+           SEARCH WS-CTRY-ENTRY
+               AT END
+                   MOVE WS-COUNTRY TO VR-COUNTRY
+                   MOVE "COUNTRY NOT IN COUNTRY-CODE TABLE" TO VR-REASON
+                   WRITE VALIDATION-RPT-REC
+                   ADD 1 TO WS-STAT-EXCP-COUNT
+               WHEN WS-CTRY-CODE(WS-CTRY-IDX) = WS-COUNTRY
+                   SET WS-COUNTRY-VALID TO TRUE
+           END-SEARCH.
+       1500-EXIT.
+           EXIT.
+
+       2000-SAVE-ADDRESS-MASTER.
+           MOVE WS-PINCODE_1      TO AM-PINCODE.
+           MOVE WS-HOUSE-NUMBER_1 TO AM-HOUSE-NUMBER.
+           READ ADDRESS-MASTER
+               INVALID KEY
+                   PERFORM 2100-ADD-NEW-ADDRESS THRU 2100-EXIT
+               NOT INVALID KEY
+                   PERFORM 2200-UPDATE-ADDRESS THRU 2200-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2100-ADD-NEW-ADDRESS.
+           MOVE WS-COUNTRY_1 TO AM-COUNTRY.
+           WRITE ADDRESS-MASTER-REC
+               INVALID KEY
+                   DISPLAY "ADDRESS-MASTER WRITE FAILED " WS-AM-STATUS
+           END-WRITE.
+       2100-EXIT.
+           EXIT.
+
+       2200-UPDATE-ADDRESS.
+           MOVE WS-COUNTRY_1 TO AM-COUNTRY.
+           REWRITE ADDRESS-MASTER-REC
+               INVALID KEY
+                   DISPLAY "ADDRESS-MASTER REWRITE FAILED " WS-AM-STATUS
+           END-REWRITE.
+       2200-EXIT.
+           EXIT.
+
+       9600-WRITE-STATS.
+           ACCEPT WS-END-TIME FROM TIME.
+           MOVE SPACES              TO STATS-OUT-REC.
+           MOVE "MOVE"              TO STAT-SOURCE-PGM.
+           MOVE WS-ADDRESS-COUNT    TO STAT-REC-COUNT.
+           MOVE WS-STAT-EXCP-COUNT  TO STAT-EXCP-COUNT.
+           PERFORM 9550-COMPUTE-ELAPSED THRU 9550-EXIT.
+           ACCEPT STAT-RUN-DATE FROM DATE YYYYMMDD.
+           WRITE STATS-OUT-REC.
+       9600-EXIT.
+           EXIT.
+
+       COPY REPDATEP.
+
+       COPY ELAPSEDP.
