@@ -0,0 +1,164 @@
+//BATCHRUN JOB (ACCTG),'NIGHTLY BATCH',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  NIGHTLY JOB STREAM - RUNS THE SEVEN LEARNING-MODULE PROGRAMS
+//*  IN SEQUENCE. EACH STEP AFTER THE FIRST IS BYPASSED IF THE
+//*  STEP IMMEDIATELY BEFORE IT DID NOT COMPLETE CLEANLY (RC > 4),
+//*  SO A FAILURE PARTWAY THROUGH THE CHAIN STOPS THE REST OF THE
+//*  RUN INSTEAD OF PROCESSING DOWNSTREAM STEPS AGAINST BAD DATA.
+//*
+//STEP010  EXEC PGM=VERBOS
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//STUDTXN  DD DSN=PROD.BATCH.STUDTXN,DISP=SHR
+//STUDROST DD DSN=PROD.BATCH.STUDROST,DISP=SHR
+//VALIDRPT DD DSN=PROD.BATCH.VERBOS.VALIDRPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SIGNLOG  DD DSN=PROD.BATCH.SIGNLOG,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//STATSOUT DD DSN=PROD.BATCH.STATSOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=VERBO_ADD,COND=(4,LE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//DAILYAMT DD DSN=PROD.BATCH.DAILYAMT,DISP=SHR
+//ADDCTLRP DD DSN=PROD.BATCH.ADD.ADDCTLRP(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//ADDEXCP  DD DSN=PROD.BATCH.ADD.ADDEXCP(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//ADDIFC   DD DSN=PROD.BATCH.INTERFACE.ADD.ADDIFC(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//STATSOUT DD DSN=PROD.BATCH.STATSOUT,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=DIVIDIR,COND=(4,LE,STEP020)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//COSTPOOL DD DSN=PROD.BATCH.COSTPOOL,DISP=SHR
+//DEPTWGT  DD DSN=PROD.BATCH.DEPTWGT,DISP=SHR
+//DIVERRRP DD DSN=PROD.BATCH.DIVIDE.DIVERRRP(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//DEPTALRP DD DSN=PROD.BATCH.DIVIDE.DEPTALRP(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//STATSOUT DD DSN=PROD.BATCH.STATSOUT,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=EXPRESSOES,COND=(4,LE,STEP030)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ITEMLINE DD DSN=PROD.BATCH.ITEMLINE,DISP=SHR
+//TAXRATE  DD DSN=PROD.BATCH.TAXRATE,DISP=SHR
+//EXPRTCTL DD DSN=PROD.BATCH.EXPRTCTL,DISP=SHR
+//INVOICE  DD DSN=PROD.BATCH.EXPRESSOES.INVOICE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=80)
+//EXPREXCP DD DSN=PROD.BATCH.EXPRESSOES.EXPREXCP(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//EXPRTRAC DD DSN=PROD.BATCH.EXPRESSOES.EXPRTRAC(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=80)
+//STATSOUT DD DSN=PROD.BATCH.STATSOUT,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=APRENDENDO_MOVE,COND=(4,LE,STEP040)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ADDRMAST DD DSN=PROD.BATCH.ADDRMAST,DISP=OLD
+//ADDRTXN  DD DSN=PROD.BATCH.ADDRTXN,DISP=SHR
+//CTRYCODE DD DSN=PROD.BATCH.CTRYCODE,DISP=SHR
+//LAYOUTMP DD DSN=PROD.BATCH.LAYOUTMP,DISP=SHR
+//VENDFEED DD DSN=PROD.BATCH.VENDFEED,DISP=SHR
+//MOVECTL  DD DSN=PROD.BATCH.MOVECTL,DISP=SHR
+//MOVEVRPT DD DSN=PROD.BATCH.MOVE.MOVEVRPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//FLDXTRCT DD DSN=PROD.BATCH.MOVE.FLDXTRCT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=600)
+//ADDRCHLG DD DSN=PROD.BATCH.MOVE.ADDRCHLG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//ADDREXTR DD DSN=PROD.BATCH.MOVE.ADDREXTR(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//ADDRIFC  DD DSN=PROD.BATCH.INTERFACE.MOVE.ADDRIFC(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//STATSOUT DD DSN=PROD.BATCH.STATSOUT,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=RENOMEAR,COND=(4,LE,STEP050)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RECLYIN  DD DSN=PROD.BATCH.RECLYIN,DISP=SHR
+//RECLYOUT DD DSN=PROD.BATCH.RENOMEAR.RECLYOUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//NUMVWOUT DD DSN=PROD.BATCH.RENOMEAR.NUMVWOUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//CHRVWOUT DD DSN=PROD.BATCH.RENOMEAR.CHRVWOUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//RENERRRP DD DSN=PROD.BATCH.RENOMEAR.RENERRRP(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//STATSOUT DD DSN=PROD.BATCH.STATSOUT,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP070  EXEC PGM=APRENDENDO_SUBTRACT,COND=(4,LE,STEP060)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//STOCKMST DD DSN=PROD.BATCH.STOCKMST,DISP=OLD
+//STOCKINQ DD DSN=PROD.BATCH.STOCKINQ,DISP=SHR
+//STKINQRP DD DSN=PROD.BATCH.SUBTRACT.STKINQRP(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SHIPMENT DD DSN=PROD.BATCH.SHIPMENT,DISP=SHR
+//CHECKPNT DD DSN=PROD.BATCH.SUBTRACT.CHECKPNT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//BACKORPT DD DSN=PROD.BATCH.SUBTRACT.BACKORPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//DELTARPT DD DSN=PROD.BATCH.SUBTRACT.DELTARPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//STATSOUT DD DSN=PROD.BATCH.STATSOUT,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP080  EXEC PGM=CONTROLRPT,COND=(4,LE,STEP070)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//STATSOUT DD DSN=PROD.BATCH.STATSOUT,DISP=(OLD,DELETE,DELETE)
+//CTLSUMRP DD DSN=PROD.BATCH.CONTROLRPT.CTLSUMRP(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//
