@@ -1,43 +1,234 @@
-       *> VERBO ADD
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VERBO_ADD.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-NUM1 PIC 9(9) VALUE 10.
-           01 WS-NUM2 PIC 9(9) VALUE 10.
-           01 WS-NUM3 PIC 9(9) VALUE 10.
-           01 WS-NUM4 PIC 9(9) VALUE 10.
-           01 WS-NUMA PIC 9(9) VALUE 10.
-           01 WS-NUMB PIC 9(9) VALUE 10.
-           01 WS-NUMC PIC 9(9) VALUE 10.
-           01 WS-NUMD PIC 9(9) VALUE 10.
-           01 WS-NUME PIC 9(9) VALUE 10.
-           01 WS-TESTE PIC 9(9) VALUE 10.
-
-       PROCEDURE DIVISION.
-
-           ADD WS-NUM1 TO WS-TESTE.
-           ADD WS-NUM1 WS-NUM2 TO WS-NUM3 WS-NUM4.*> 1,2 E 3 SÃO SOMADAS E O RESULTADO É SALVO NA 3. 1, 2 E 4 SÃO SOMADAS E O RESULTADO É SALVO NA 4
-           ADD WS-NUMA WS-NUMB WS-NUMC TO WS-NUMD GIVING WS-NUME. *> NUMA, NUMB,NUMC E NUMD, SÃO SOMADAS E O RESULTADO É COLOCADO EM E
-
-           DISPLAY "WS-TESTE     :" WS-TESTE
-           DISPLAY "WS-NUM2     :" WS-NUM2
-           DISPLAY "WS-NUM3     :" WS-NUM3
-           DISPLAY "WS-NUM4     :" WS-NUM4
-           DISPLAY "WS-NUMA     :" WS-NUMA
-           DISPLAY "WS-NUMB     :" WS-NUMB
-           DISPLAY "WS-NUMC     :" WS-NUMC
-           DISPLAY "WS-NUMD     :" WS-NUMD
-           DISPLAY "WS-NUME     :" WS-NUME
-
-       STOP RUN.
-
-
-
-
-
-
-
-
-
+       *> VERBO ADD
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VERBO_ADD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-AMOUNTS-FILE ASSIGN TO "DAILYAMT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ADD-CONTROL-RPT ASSIGN TO "ADDCTLRP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "ADDEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STATS-OUT ASSIGN TO "STATSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> DATED FLAT-FILE FEED FOR THE REPORTING TEAM - REPLACES THEIR
+      *> MANUAL RE-KEYING OF DAILY TOTALS INTO A SPREADSHEET EACH
+      *> MORNING
+           SELECT DAILY-TOTAL-IFACE-OUT ASSIGN TO "ADDIFC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-AMOUNTS-FILE.
+       01  DAILY-AMOUNTS-REC.
+           05 DA-AMOUNT              PIC 9(9).
+
+       FD  ADD-CONTROL-RPT.
+       01  ADD-CONTROL-RPT-REC       PIC X(80).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-FILE-REC.
+           COPY EXCPREC.
+
+       FD  STATS-OUT.
+       01  STATS-OUT-REC.
+           COPY STATSREC.
+
+       FD  DAILY-TOTAL-IFACE-OUT.
+       01  DAILY-TOTAL-IFACE-OUT-REC.
+           05 DI-RUN-DATE           PIC 9(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 DI-DAILY-TOTAL        PIC 9(09).
+
+           WORKING-STORAGE SECTION.
+           01 WS-NUM1 PIC 9(9) VALUE 10.
+           01 WS-NUM2 PIC 9(9) VALUE 10.
+           01 WS-NUM3 PIC 9(9) VALUE 10.
+           01 WS-NUM4 PIC 9(9) VALUE 10.
+           01 WS-NUMA PIC 9(9) VALUE 10.
+           01 WS-NUMB PIC 9(9) VALUE 10.
+           01 WS-NUMC PIC 9(9) VALUE 10.
+           01 WS-NUMD PIC 9(9) VALUE 10.
+           01 WS-NUME PIC 9(9) VALUE 10.
+           01 WS-TESTE PIC 9(9) VALUE ZERO.
+
+           01 WS-RECORD-COUNT PIC 9(9) VALUE 0.
+
+           01 WS-DAILY-EOF-SW PIC X(01) VALUE 'N'.
+               88 WS-DAILY-EOF VALUE 'Y'.
+
+      *> BEFORE-IMAGES OF EACH ACCUMULATOR, CAPTURED BEFORE ITS
+      *> ADD STATEMENT RUNS, SO THE CONTROL REPORT CAN SHOW MOVEMENT
+           01 WS-TESTE-BEFORE PIC 9(9).
+           01 WS-NUM3-BEFORE  PIC 9(9).
+           01 WS-NUM4-BEFORE  PIC 9(9).
+           01 WS-NUME-BEFORE  PIC 9(9).
+
+           01 CTL-BEFORE      PIC ZZZZZZZZ9.
+           01 CTL-AFTER       PIC ZZZZZZZZ9.
+
+      *> RUN-STATISTICS WORKAREA FOR STATS-OUT
+           01 WS-STAT-EXCP-COUNT PIC 9(9) VALUE ZERO.
+           COPY ELAPSED.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-START-TIME FROM TIME.
+
+           OPEN INPUT DAILY-AMOUNTS-FILE.
+           OPEN OUTPUT ADD-CONTROL-RPT.
+           OPEN OUTPUT EXCEPTION-FILE.
+
+           MOVE WS-TESTE TO WS-TESTE-BEFORE.
+
+           READ DAILY-AMOUNTS-FILE
+               AT END SET WS-DAILY-EOF TO TRUE
+           END-READ.
+           PERFORM 2000-ACCUMULATE-AMOUNT UNTIL WS-DAILY-EOF.
+
+           CLOSE DAILY-AMOUNTS-FILE.
+
+           MOVE WS-NUM3 TO WS-NUM3-BEFORE.
+           MOVE WS-NUM4 TO WS-NUM4-BEFORE.
+           ADD WS-NUM1 WS-NUM2 TO WS-NUM3 WS-NUM4.*> 1,2 E 3 SÃO SOMADAS E O RESULTADO É SALVO NA 3. 1, 2 E 4 SÃO SOMADAS E O RESULTADO É SALVO NA 4
+
+           MOVE ZERO TO WS-NUME-BEFORE.
+           ADD WS-NUMA WS-NUMB WS-NUMC TO WS-NUMD GIVING WS-NUME *> NUMA, NUMB,NUMC E NUMD, SÃO SOMADAS E O RESULTADO É COLOCADO EM E
+               ON SIZE ERROR
+                   PERFORM 6000-LOG-OVERFLOW THRU 6000-EXIT
+           END-ADD.
+
+           DISPLAY "WS-TESTE     :" WS-TESTE
+           DISPLAY "WS-NUM2     :" WS-NUM2
+           DISPLAY "WS-NUM3     :" WS-NUM3
+           DISPLAY "WS-NUM4     :" WS-NUM4
+           DISPLAY "WS-NUMA     :" WS-NUMA
+           DISPLAY "WS-NUMB     :" WS-NUMB
+           DISPLAY "WS-NUMC     :" WS-NUMC
+           DISPLAY "WS-NUMD     :" WS-NUMD
+           DISPLAY "WS-NUME     :" WS-NUME
+
+           PERFORM 8000-WRITE-CONTROL-RPT THRU 8000-EXIT.
+
+           CLOSE ADD-CONTROL-RPT.
+           CLOSE EXCEPTION-FILE.
+
+           OPEN OUTPUT DAILY-TOTAL-IFACE-OUT.
+           PERFORM 8500-WRITE-IFACE-EXTRACT THRU 8500-EXIT.
+           CLOSE DAILY-TOTAL-IFACE-OUT.
+
+           OPEN EXTEND STATS-OUT.
+           PERFORM 9600-WRITE-STATS THRU 9600-EXIT.
+           CLOSE STATS-OUT.
+
+      *> A NON-ZERO EXCEPTION COUNT LETS BATCHRUN'S COND CHECKS SKIP
+      *> DOWNSTREAM STEPS INSTEAD OF PROCESSING AGAINST BAD DATA
+           IF WS-STAT-EXCP-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+       STOP RUN.
+
+       2000-ACCUMULATE-AMOUNT.
+           ADD DA-AMOUNT TO WS-TESTE.
+           ADD 1 TO WS-RECORD-COUNT.
+           READ DAILY-AMOUNTS-FILE
+               AT END SET WS-DAILY-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       6000-LOG-OVERFLOW.
+           MOVE SPACES TO EXCEPTION-FILE-REC.
+           MOVE "VERBO_ADD" TO EXCP-SOURCE-PGM.
+           MOVE "WS-NUME"   TO EXCP-KEY.
+           MOVE "ADD ... GIVING WS-NUME OVERFLOWED" TO EXCP-REASON.
+           ACCEPT EXCP-RUN-DATE FROM DATE YYYYMMDD.
+           WRITE EXCEPTION-FILE-REC.
+           ADD 1 TO WS-STAT-EXCP-COUNT.
+       6000-EXIT.
+           EXIT.
+
+       9600-WRITE-STATS.
+           ACCEPT WS-END-TIME FROM TIME.
+           MOVE SPACES          TO STATS-OUT-REC.
+           MOVE "VERBO_ADD"     TO STAT-SOURCE-PGM.
+           MOVE WS-RECORD-COUNT TO STAT-REC-COUNT.
+           MOVE WS-STAT-EXCP-COUNT TO STAT-EXCP-COUNT.
+           PERFORM 9550-COMPUTE-ELAPSED THRU 9550-EXIT.
+           ACCEPT STAT-RUN-DATE FROM DATE YYYYMMDD.
+           WRITE STATS-OUT-REC.
+       9600-EXIT.
+           EXIT.
+
+       COPY ELAPSEDP.
+
+       8000-WRITE-CONTROL-RPT.
+           MOVE SPACES TO ADD-CONTROL-RPT-REC.
+           STRING "VERBO_ADD CONTROL TOTALS - RECORDS PROCESSED: "
+                   WS-RECORD-COUNT
+               DELIMITED BY SIZE INTO ADD-CONTROL-RPT-REC
+           END-STRING.
+           WRITE ADD-CONTROL-RPT-REC.
+
+           MOVE SPACES TO ADD-CONTROL-RPT-REC.
+           STRING "ACCUMULATOR" DELIMITED BY SIZE
+                   "     BEFORE       AFTER" DELIMITED BY SIZE
+               INTO ADD-CONTROL-RPT-REC
+           END-STRING.
+           WRITE ADD-CONTROL-RPT-REC.
+
+           MOVE WS-TESTE-BEFORE TO CTL-BEFORE.
+           MOVE WS-TESTE        TO CTL-AFTER.
+           MOVE SPACES TO ADD-CONTROL-RPT-REC.
+           STRING "WS-TESTE" DELIMITED BY SIZE
+               INTO ADD-CONTROL-RPT-REC
+           END-STRING.
+           MOVE CTL-BEFORE TO ADD-CONTROL-RPT-REC(16:9).
+           MOVE CTL-AFTER  TO ADD-CONTROL-RPT-REC(28:9).
+           WRITE ADD-CONTROL-RPT-REC.
+
+           MOVE WS-NUM3-BEFORE TO CTL-BEFORE.
+           MOVE WS-NUM3        TO CTL-AFTER.
+           MOVE SPACES TO ADD-CONTROL-RPT-REC.
+           STRING "WS-NUM3" DELIMITED BY SIZE
+               INTO ADD-CONTROL-RPT-REC
+           END-STRING.
+           MOVE CTL-BEFORE TO ADD-CONTROL-RPT-REC(16:9).
+           MOVE CTL-AFTER  TO ADD-CONTROL-RPT-REC(28:9).
+           WRITE ADD-CONTROL-RPT-REC.
+
+           MOVE WS-NUM4-BEFORE TO CTL-BEFORE.
+           MOVE WS-NUM4        TO CTL-AFTER.
+           MOVE SPACES TO ADD-CONTROL-RPT-REC.
+           STRING "WS-NUM4" DELIMITED BY SIZE
+               INTO ADD-CONTROL-RPT-REC
+           END-STRING.
+           MOVE CTL-BEFORE TO ADD-CONTROL-RPT-REC(16:9).
+           MOVE CTL-AFTER  TO ADD-CONTROL-RPT-REC(28:9).
+           WRITE ADD-CONTROL-RPT-REC.
+
+           MOVE WS-NUME-BEFORE TO CTL-BEFORE.
+           MOVE WS-NUME        TO CTL-AFTER.
+           MOVE SPACES TO ADD-CONTROL-RPT-REC.
+           STRING "WS-NUME" DELIMITED BY SIZE
+               INTO ADD-CONTROL-RPT-REC
+           END-STRING.
+           MOVE CTL-BEFORE TO ADD-CONTROL-RPT-REC(16:9).
+           MOVE CTL-AFTER  TO ADD-CONTROL-RPT-REC(28:9).
+           WRITE ADD-CONTROL-RPT-REC.
+       8000-EXIT.
+           EXIT.
+
+       8500-WRITE-IFACE-EXTRACT.
+           MOVE SPACES         TO DAILY-TOTAL-IFACE-OUT-REC.
+           ACCEPT DI-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-TESTE       TO DI-DAILY-TOTAL.
+           WRITE DAILY-TOTAL-IFACE-OUT-REC.
+       8500-EXIT.
+           EXIT.
