@@ -1,25 +1,378 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXPRESSOES.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-NUM1 PIC 9(9) VALUE 10.
-           01 WS-NUM2 PIC 9(9) VALUE 10.
-           01 WS-NUM3 PIC 9(9) VALUE 10.
-           01 WS-NUM4 PIC 9(9) VALUE 10.
-           01 WS-NUM5 PIC 9(9) VALUE 50.
-           01 WS-NUMC PIC 9(9).
-       PROCEDURE DIVISION.
-              COMPUTE WS-NUMC= (WS-NUM1 * WS-NUM2) - (WS-NUM3 / WS-NUM4) +  WS-NUM5.  *> COLOCAR ESPAÇOS ENTRE AS OPERAÇÕES
-              DISPLAY "WS-NUM1  : " WS-NUM1
-              DISPLAY "WS-NUM2  : " WS-NUM2
-              DISPLAY "WS-NUM3  : " WS-NUM3
-              DISPLAY "WS-NUM4  : " WS-NUM4
-              DISPLAY "WS-NUM5  : " WS-NUM5
-              DISPLAY "WS-NUMC  : " WS-NUMC
-
-         STOP RUN.
-
-
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPRESSOES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITEM-LINE-FILE ASSIGN TO "ITEMLINE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVOICE-OUT ASSIGN TO "INVOICE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-RPT ASSIGN TO "EXPREXCP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TAX-RATE-TABLE-FILE ASSIGN TO "TAXRATE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRACE-LOG ASSIGN TO "EXPRTRAC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> OPTIONAL CONTROL CARD - A CARD CONTAINING 'Y' TURNS THE TRACE
+      *> ON FOR THIS RUN; NO CARD (OR ANYTHING OTHER THAN 'Y') LEAVES
+      *> IT OFF, THE SAME OPTIONAL-CARD PATTERN AS MOVECTL/STOCKINQ
+           SELECT TRACE-CTL-FILE ASSIGN TO "EXPRTCTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STATS-OUT ASSIGN TO "STATSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ITEM-LINE-FILE.
+       01  ITEM-LINE-REC.
+      *> WS-NUM1..5 BELOW ARE THE SAME QTY / PRICE / DISCOUNT / TERMS /
+      *> FREIGHT VALUES THE ORIGINAL DEMO COMPUTE STATEMENT USED
+           05 IL-QTY            PIC 9(9).
+           05 IL-PRICE          PIC 9(9).
+           05 IL-DISCOUNT       PIC 9(9).
+           05 IL-TERMS          PIC 9(9).
+           05 IL-FREIGHT        PIC 9(9).
+           05 IL-JURISDICTION   PIC X(4).
+
+       FD  INVOICE-OUT.
+       01  INVOICE-OUT-REC.
+           05 IO-QTY             PIC ZZZZZZZZ9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 IO-PRICE           PIC ZZZZZZZZ9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 IO-LINE-TOTAL      PIC ZZZZZZZZ9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 IO-JURISDICTION    PIC X(04).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 IO-TAX             PIC ZZZZZ9.99.
+
+      *> STATE AND LOCAL RATES ARE KEPT AS SEPARATE COMPONENTS SO THE
+      *> INVOICE CAN SHOW THEM AS SEPARATE LINES INSTEAD OF ONE
+      *> FOLDED-TOGETHER TAX AMOUNT
+       FD  TAX-RATE-TABLE-FILE.
+       01  TAX-RATE-REC.
+           05 TR-JURISDICTION    PIC X(04).
+           05 TR-STATE-RATE      PIC 9V999.
+           05 TR-LOCAL-RATE      PIC 9V999.
+
+       FD  TRACE-LOG.
+       01  TRACE-LOG-REC.
+           05 TL-LINE-KEY         PIC X(09).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 TL-LABEL            PIC X(20).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 TL-VALUE            PIC -(8)9.
+
+       FD  TRACE-CTL-FILE.
+       01  TRACE-CTL-REC.
+           05 TC-TRACE-SWITCH     PIC X(01).
+
+       FD  EXCEPTION-RPT.
+       01  EXCEPTION-RPT-REC.
+           COPY EXCPREC.
+
+       FD  STATS-OUT.
+       01  STATS-OUT-REC.
+           COPY STATSREC.
+
+           WORKING-STORAGE SECTION.
+           01 WS-NUM1 PIC 9(9) VALUE 10.
+           01 WS-NUM2 PIC 9(9) VALUE 10.
+           01 WS-NUM3 PIC 9(9) VALUE 10.
+           01 WS-NUM4 PIC 9(9) VALUE 10.
+           01 WS-NUM5 PIC 9(9) VALUE 50.
+           01 WS-NUMC PIC 9(9).
+
+           01 WS-ITEM-EOF-SW PIC X(01) VALUE 'N'.
+               88 WS-ITEM-EOF VALUE 'Y'.
+
+           01 WS-LINE-NUMBER  PIC 9(9) VALUE ZERO.
+           01 WS-LINE-KEY     PIC X(09).
+           01 WS-JURISDICTION PIC X(04).
+
+      *> NAME OF THE FIELD ON THE SIDE OF THE ON SIZE ERROR THAT
+      *> ACTUALLY OVERFLOWED - SET JUST BEFORE EACH PERFORM OF THE
+      *> SHARED 1900-LOG-COMPUTE-ERROR SO THE EXCEPTION REASON NAMES
+      *> THE RIGHT FIELD INSTEAD OF ALWAYS SAYING WS-NUMC
+           01 WS-COMPUTE-ERR-FIELD PIC X(10).
+
+      *> JURISDICTION TAX-RATE LOOKUP TABLE - LOADED ONCE FROM
+      *> TAX-RATE-TABLE-FILE AND SEARCHED FOR EACH LINE ITEM
+           01 WS-RATE-EOF-SW PIC X(01) VALUE 'N'.
+               88 WS-RATE-EOF VALUE 'Y'.
+           01 WS-RATE-MAX   PIC 9(04) VALUE ZERO.
+           01 WS-RATE-TABLE.
+               05 WS-RATE-ENTRY OCCURS 50 TIMES
+                                INDEXED BY WS-RATE-IDX.
+                   10 WS-RATE-JURISDICTION PIC X(04).
+                   10 WS-RATE-STATE-PCT    PIC 9V999.
+                   10 WS-RATE-LOCAL-PCT    PIC 9V999.
+           01 WS-STATE-TAX PIC 9(7)V99.
+           01 WS-LOCAL-TAX PIC 9(7)V99.
+
+      *> TRACE MODE - WHEN TURNED ON, WRITES EACH SUB-RESULT OF THE
+      *> PRICING FORMULA TO TRACE-LOG SO A VARIANCE CAN BE EXPLAINED
+      *> WITHOUT RE-DERIVING THE ARITHMETIC BY HAND
+           01 WS-TRACE-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-TRACE-ON VALUE 'Y'.
+           01 WS-SUBTOTAL-1 PIC S9(9) VALUE ZERO.
+           01 WS-SUBTOTAL-2 PIC S9(9) VALUE ZERO.
+
+      *> RUNNING GRAND TOTAL ACROSS ALL LINE ITEMS ON THE ITEM-LINE
+      *> FILE, PRINTED AS A TRAILER LINE ON INVOICE-OUT AT EOF
+           01 WS-GRAND-TOTAL PIC 9(11) VALUE ZERO.
+
+      *> RUN-STATISTICS WORKAREA FOR STATS-OUT
+           01 WS-STAT-EXCP-COUNT PIC 9(9) VALUE ZERO.
+           COPY ELAPSED.
+
+       01  INVOICE-TRAILER-REC.
+           05 FILLER              PIC X(20) VALUE
+               "GRAND TOTAL ------->".
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 IT-GRAND-TOTAL      PIC ZZZZZZZZZZ9.
+
+      *> STATE AND LOCAL TAX BREAKOUT - ONE OF THESE IS WRITTEN TO
+      *> INVOICE-OUT RIGHT AFTER EACH INVOICE LINE FOR EACH COMPONENT
+       01  INVOICE-TAX-LINE-REC.
+           05 FILLER              PIC X(19) VALUE SPACES.
+           05 ITX-LABEL           PIC X(12).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 ITX-JURISDICTION    PIC X(04).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 ITX-AMOUNT          PIC ZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-START-TIME FROM TIME.
+
+           PERFORM 0400-READ-TRACE-CARD THRU 0400-EXIT.
+
+           OPEN INPUT ITEM-LINE-FILE.
+           OPEN OUTPUT INVOICE-OUT.
+           OPEN OUTPUT EXCEPTION-RPT.
+           IF WS-TRACE-ON
+               OPEN OUTPUT TRACE-LOG
+           END-IF.
+
+           PERFORM 0500-LOAD-TAX-RATES THRU 0500-EXIT.
+
+           READ ITEM-LINE-FILE
+               AT END SET WS-ITEM-EOF TO TRUE
+           END-READ.
+
+           PERFORM 1000-PRICE-LINE-ITEM UNTIL WS-ITEM-EOF.
+
+           MOVE WS-GRAND-TOTAL TO IT-GRAND-TOTAL.
+           WRITE INVOICE-OUT-REC FROM INVOICE-TRAILER-REC.
+
+           CLOSE ITEM-LINE-FILE.
+           CLOSE INVOICE-OUT.
+           CLOSE EXCEPTION-RPT.
+           IF WS-TRACE-ON
+               CLOSE TRACE-LOG
+           END-IF.
+
+           OPEN EXTEND STATS-OUT.
+           PERFORM 9600-WRITE-STATS THRU 9600-EXIT.
+           CLOSE STATS-OUT.
+
+      *> A NON-ZERO EXCEPTION COUNT LETS BATCHRUN'S COND CHECKS SKIP
+      *> DOWNSTREAM STEPS INSTEAD OF PROCESSING AGAINST BAD DATA
+           IF WS-STAT-EXCP-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+       STOP RUN.
+
+       0400-READ-TRACE-CARD.
+           OPEN INPUT TRACE-CTL-FILE.
+           READ TRACE-CTL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE TC-TRACE-SWITCH TO WS-TRACE-SWITCH
+           END-READ.
+           CLOSE TRACE-CTL-FILE.
+       0400-EXIT.
+           EXIT.
+
+       0500-LOAD-TAX-RATES.
+           OPEN INPUT TAX-RATE-TABLE-FILE.
+           READ TAX-RATE-TABLE-FILE
+               AT END SET WS-RATE-EOF TO TRUE
+           END-READ.
+           PERFORM 0510-ADD-RATE-ENTRY UNTIL WS-RATE-EOF.
+           CLOSE TAX-RATE-TABLE-FILE.
+       0500-EXIT.
+           EXIT.
+
+       0510-ADD-RATE-ENTRY.
+           ADD 1 TO WS-RATE-MAX.
+           MOVE TR-JURISDICTION TO WS-RATE-JURISDICTION(WS-RATE-MAX).
+           MOVE TR-STATE-RATE   TO WS-RATE-STATE-PCT(WS-RATE-MAX).
+           MOVE TR-LOCAL-RATE   TO WS-RATE-LOCAL-PCT(WS-RATE-MAX).
+           READ TAX-RATE-TABLE-FILE
+               AT END SET WS-RATE-EOF TO TRUE
+           END-READ.
+       0510-EXIT.
+           EXIT.
+
+       1000-PRICE-LINE-ITEM.
+           ADD 1 TO WS-LINE-NUMBER.
+           MOVE WS-LINE-NUMBER TO WS-LINE-KEY.
+           MOVE IL-QTY          TO WS-NUM1.
+           MOVE IL-PRICE        TO WS-NUM2.
+           MOVE IL-DISCOUNT     TO WS-NUM3.
+           MOVE IL-TERMS        TO WS-NUM4.
+           MOVE IL-FREIGHT      TO WS-NUM5.
+           MOVE IL-JURISDICTION TO WS-JURISDICTION.
+
+           IF WS-TRACE-ON
+      *> QTY * PRICE - DISCOUNT / TERMS + FREIGHT
+               COMPUTE WS-SUBTOTAL-1 = WS-NUM1 * WS-NUM2
+                   ON SIZE ERROR
+                       MOVE "SUBTOTAL-1" TO WS-COMPUTE-ERR-FIELD
+                       PERFORM 1900-LOG-COMPUTE-ERROR THRU 1900-EXIT
+               END-COMPUTE
+               COMPUTE WS-SUBTOTAL-2 = WS-NUM3 / WS-NUM4
+                   ON SIZE ERROR
+                       MOVE "SUBTOTAL-2" TO WS-COMPUTE-ERR-FIELD
+                       PERFORM 1900-LOG-COMPUTE-ERROR THRU 1900-EXIT
+               END-COMPUTE
+               PERFORM 1050-WRITE-TRACE THRU 1050-EXIT
+           END-IF.
+
+           COMPUTE WS-NUMC ROUNDED = (WS-NUM1 * WS-NUM2)
+                           - (WS-NUM3 / WS-NUM4) + WS-NUM5
+               ON SIZE ERROR
+                   MOVE "NUMC" TO WS-COMPUTE-ERR-FIELD
+                   PERFORM 1900-LOG-COMPUTE-ERROR THRU 1900-EXIT
+               NOT ON SIZE ERROR
+                   PERFORM 1100-WRITE-INVOICE-LINE THRU 1100-EXIT
+           END-COMPUTE.
+
+           IF WS-TRACE-ON
+               MOVE WS-LINE-KEY   TO TL-LINE-KEY
+               MOVE "FINAL TOTAL"  TO TL-LABEL
+               MOVE WS-NUMC        TO TL-VALUE
+               WRITE TRACE-LOG-REC
+           END-IF.
+
+           READ ITEM-LINE-FILE
+               AT END SET WS-ITEM-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       1050-WRITE-TRACE.
+           MOVE WS-LINE-KEY     TO TL-LINE-KEY.
+           MOVE "QTY * PRICE"   TO TL-LABEL.
+           MOVE WS-SUBTOTAL-1   TO TL-VALUE.
+           WRITE TRACE-LOG-REC.
+
+           MOVE WS-LINE-KEY        TO TL-LINE-KEY.
+           MOVE "DISCOUNT / TERMS" TO TL-LABEL.
+           MOVE WS-SUBTOTAL-2      TO TL-VALUE.
+           WRITE TRACE-LOG-REC.
+       1050-EXIT.
+           EXIT.
+
+       1100-WRITE-INVOICE-LINE.
+           DISPLAY "WS-NUM1  : " WS-NUM1
+           DISPLAY "WS-NUM2  : " WS-NUM2
+           DISPLAY "WS-NUM3  : " WS-NUM3
+           DISPLAY "WS-NUM4  : " WS-NUM4
+           DISPLAY "WS-NUM5  : " WS-NUM5
+           DISPLAY "WS-NUMC  : " WS-NUMC
+
+           MOVE ZERO TO WS-STATE-TAX WS-LOCAL-TAX.
+           SET WS-RATE-IDX TO 1.
+           SEARCH WS-RATE-ENTRY
+               AT END
+                   PERFORM 1150-LOG-UNKNOWN-JURISDICTION
+                       THRU 1150-EXIT
+               WHEN WS-RATE-JURISDICTION(WS-RATE-IDX) = WS-JURISDICTION
+                   COMPUTE WS-STATE-TAX ROUNDED =
+                       WS-NUMC * WS-RATE-STATE-PCT(WS-RATE-IDX)
+                       ON SIZE ERROR
+                           MOVE "STATE-TAX" TO WS-COMPUTE-ERR-FIELD
+                           PERFORM 1900-LOG-COMPUTE-ERROR THRU 1900-EXIT
+                   END-COMPUTE
+                   COMPUTE WS-LOCAL-TAX ROUNDED =
+                       WS-NUMC * WS-RATE-LOCAL-PCT(WS-RATE-IDX)
+                       ON SIZE ERROR
+                           MOVE "LOCAL-TAX" TO WS-COMPUTE-ERR-FIELD
+                           PERFORM 1900-LOG-COMPUTE-ERROR THRU 1900-EXIT
+                   END-COMPUTE
+           END-SEARCH.
+
+           MOVE WS-NUM1        TO IO-QTY.
+           MOVE WS-NUM2        TO IO-PRICE.
+           MOVE WS-NUMC        TO IO-LINE-TOTAL.
+           MOVE WS-JURISDICTION TO IO-JURISDICTION.
+           ADD WS-STATE-TAX WS-LOCAL-TAX GIVING IO-TAX.
+           WRITE INVOICE-OUT-REC.
+
+      *> STATE AND LOCAL TAX ARE ALSO BROKEN OUT AS THEIR OWN LINES
+      *> RIGHT UNDER THE INVOICE LINE THEY BELONG TO
+           MOVE SPACES          TO INVOICE-TAX-LINE-REC.
+           MOVE "STATE TAX"     TO ITX-LABEL.
+           MOVE WS-JURISDICTION TO ITX-JURISDICTION.
+           MOVE WS-STATE-TAX    TO ITX-AMOUNT.
+           WRITE INVOICE-OUT-REC FROM INVOICE-TAX-LINE-REC.
+
+           MOVE SPACES          TO INVOICE-TAX-LINE-REC.
+           MOVE "LOCAL TAX"     TO ITX-LABEL.
+           MOVE WS-JURISDICTION TO ITX-JURISDICTION.
+           MOVE WS-LOCAL-TAX    TO ITX-AMOUNT.
+           WRITE INVOICE-OUT-REC FROM INVOICE-TAX-LINE-REC.
+
+           ADD WS-NUMC TO WS-GRAND-TOTAL.
+       1100-EXIT.
+           EXIT.
+
+       1150-LOG-UNKNOWN-JURISDICTION.
+           MOVE SPACES         TO EXCEPTION-RPT-REC.
+           MOVE "EXPRESSOES"   TO EXCP-SOURCE-PGM.
+           MOVE WS-JURISDICTION TO EXCP-KEY.
+           MOVE "JURISDICTION NOT IN TAX-RATE TABLE" TO EXCP-REASON.
+           ACCEPT EXCP-RUN-DATE FROM DATE YYYYMMDD.
+           WRITE EXCEPTION-RPT-REC.
+           ADD 1 TO WS-STAT-EXCP-COUNT.
+       1150-EXIT.
+           EXIT.
+
+       1900-LOG-COMPUTE-ERROR.
+           MOVE SPACES         TO EXCEPTION-RPT-REC.
+           MOVE "EXPRESSOES"   TO EXCP-SOURCE-PGM.
+           MOVE WS-LINE-KEY    TO EXCP-KEY.
+           STRING "COMPUTE OVERFLOW ON " DELIMITED BY SIZE
+                  WS-COMPUTE-ERR-FIELD DELIMITED BY SIZE
+               INTO EXCP-REASON
+           END-STRING.
+           ACCEPT EXCP-RUN-DATE FROM DATE YYYYMMDD.
+           WRITE EXCEPTION-RPT-REC.
+           ADD 1 TO WS-STAT-EXCP-COUNT.
+       1900-EXIT.
+           EXIT.
+
+       9600-WRITE-STATS.
+           ACCEPT WS-END-TIME FROM TIME.
+           MOVE SPACES         TO STATS-OUT-REC.
+           MOVE "EXPRESSOES"   TO STAT-SOURCE-PGM.
+           MOVE WS-LINE-NUMBER TO STAT-REC-COUNT.
+           MOVE WS-STAT-EXCP-COUNT TO STAT-EXCP-COUNT.
+           PERFORM 9550-COMPUTE-ELAPSED THRU 9550-EXIT.
+           ACCEPT STAT-RUN-DATE FROM DATE YYYYMMDD.
+           WRITE STATS-OUT-REC.
+       9600-EXIT.
+           EXIT.
+
+       COPY ELAPSEDP.
