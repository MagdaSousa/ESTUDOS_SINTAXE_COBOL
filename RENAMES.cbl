@@ -1,22 +1,164 @@
-       *> RENAMES- RENOMEIA CL�USULA � UTILIZADA PARA DAR NOMES DIFERENTES PARA OS ITENS DE DADOS
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RENOMEAR.
-
-       DATA DIVISION.
-         WORKING-STORAGE SECTION.
-         01 WS-DESCRIPTION.
-         05 WS-NUM.
-         10 WS-NUM1 PIC 9(2) VALUE 20.
-         10 WS-NUM2 PIC 9(2) VALUE 56.
-         05 WS-CHAR.
-         10 WS-CHAR1 PIC X(2) VALUE 'AA'.
-         10 WS-CHAR2 PIC X(2) VALUE 'BB'.
-         66 WS-RENAME RENAMES WS-NUM THRU WS-CHAR.
-
-       PROCEDURE DIVISION.
-           DISPLAY "WS-RENAME : " WS-RENAME.
-
-       STOP RUN.
-
-
+       *> RENAMES- RENOMEIA CLAUSULA E UTILIZADA PARA DAR NOMES DIFERENTES PARA OS ITENS DE DADOS
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENOMEAR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REC-LAYOUT-IN ASSIGN TO "RECLYIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REC-LAYOUT-OUT ASSIGN TO "RECLYOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NUM-VIEW-OUT ASSIGN TO "NUMVWOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHAR-VIEW-OUT ASSIGN TO "CHRVWOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RENAMES-ERROR-RPT ASSIGN TO "RENERRRP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STATS-OUT ASSIGN TO "STATSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> ONE MIXED LEGACY RECORD IN - TWO DIGIT PAIRS FOLLOWED BY
+      *> TWO CHARACTER PAIRS, THE SAME SHAPE WS-DESCRIPTION HELD
+       FD  REC-LAYOUT-IN.
+       01  REC-LAYOUT-IN-REC.
+           05 RI-NUM1              PIC 9(2).
+           05 RI-NUM2              PIC 9(2).
+           05 RI-CHAR1             PIC X(2).
+           05 RI-CHAR2             PIC X(2).
+
+       FD  REC-LAYOUT-OUT.
+       01  REC-LAYOUT-OUT-REC      PIC X(08).
+
+      *> ONE VIEW CARRYING JUST THE NUMERIC HALF OF WS-DESCRIPTION,
+      *> ONE CARRYING JUST THE CHARACTER HALF - EACH DOWNSTREAM
+      *> SYSTEM READS ONLY THE SLICE IT NEEDS
+       FD  NUM-VIEW-OUT.
+       01  NUM-VIEW-OUT-REC        PIC X(04).
+
+       FD  CHAR-VIEW-OUT.
+       01  CHAR-VIEW-OUT-REC       PIC X(04).
+
+       FD  RENAMES-ERROR-RPT.
+       01  RENAMES-ERROR-RPT-REC.
+           COPY EXCPREC.
+
+       FD  STATS-OUT.
+       01  STATS-OUT-REC.
+           COPY STATSREC.
+
+           WORKING-STORAGE SECTION.
+           01 WS-DESCRIPTION.
+               05 WS-NUM.
+                   10 WS-NUM1 PIC 9(2).
+                   10 WS-NUM2 PIC 9(2).
+               05 WS-CHAR.
+                   10 WS-CHAR1 PIC X(2).
+                   10 WS-CHAR2 PIC X(2).
+           66 WS-RENAME RENAMES WS-NUM THRU WS-CHAR.
+           66 WS-RENAME-NUM RENAMES WS-NUM.
+           66 WS-RENAME-CHAR RENAMES WS-CHAR.
+
+           01 WS-IN-EOF-SW PIC X(01) VALUE 'N'.
+               88 WS-IN-EOF VALUE 'Y'.
+           01 WS-REC-COUNT PIC 9(9) VALUE ZERO.
+           01 WS-REC-KEY   PIC X(09).
+
+      *> RUN-STATISTICS WORKAREA FOR STATS-OUT
+           01 WS-STAT-EXCP-COUNT PIC 9(9) VALUE ZERO.
+           COPY ELAPSED.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-START-TIME FROM TIME.
+           OPEN INPUT REC-LAYOUT-IN.
+           OPEN OUTPUT REC-LAYOUT-OUT.
+           OPEN OUTPUT NUM-VIEW-OUT.
+           OPEN OUTPUT CHAR-VIEW-OUT.
+           OPEN OUTPUT RENAMES-ERROR-RPT.
+
+           READ REC-LAYOUT-IN
+               AT END SET WS-IN-EOF TO TRUE
+           END-READ.
+           PERFORM 1000-TRANSLATE-RECORD UNTIL WS-IN-EOF.
+
+           CLOSE REC-LAYOUT-IN.
+           CLOSE REC-LAYOUT-OUT.
+           CLOSE NUM-VIEW-OUT.
+           CLOSE CHAR-VIEW-OUT.
+           CLOSE RENAMES-ERROR-RPT.
+
+           OPEN EXTEND STATS-OUT.
+           PERFORM 9600-WRITE-STATS THRU 9600-EXIT.
+           CLOSE STATS-OUT.
+
+      *> A NON-ZERO EXCEPTION COUNT LETS BATCHRUN'S COND CHECKS SKIP
+      *> DOWNSTREAM STEPS INSTEAD OF PROCESSING AGAINST BAD DATA
+           IF WS-STAT-EXCP-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+       STOP RUN.
+
+       1000-TRANSLATE-RECORD.
+           ADD 1 TO WS-REC-COUNT.
+           MOVE WS-REC-COUNT TO WS-REC-KEY.
+           MOVE RI-NUM1  TO WS-NUM1.
+           MOVE RI-NUM2  TO WS-NUM2.
+           MOVE RI-CHAR1 TO WS-CHAR1.
+           MOVE RI-CHAR2 TO WS-CHAR2.
+
+      *> A NON-NUMERIC WS-NUM1/WS-NUM2 WOULD CORRUPT THE RENAMES
+      *> VIEW BELOW - CATCH IT AND ROUTE THE RECORD TO THE ERROR
+      *> REPORT INSTEAD OF LETTING THE BAD VIEW THROUGH
+           IF WS-NUM1 IS NUMERIC AND WS-NUM2 IS NUMERIC
+               PERFORM 1100-EMIT-VIEWS THRU 1100-EXIT
+           ELSE
+               PERFORM 1900-REJECT-RECORD THRU 1900-EXIT
+           END-IF.
+
+           READ REC-LAYOUT-IN
+               AT END SET WS-IN-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       1100-EMIT-VIEWS.
+           DISPLAY "WS-RENAME : " WS-RENAME.
+           WRITE REC-LAYOUT-OUT-REC FROM WS-RENAME.
+           WRITE NUM-VIEW-OUT-REC FROM WS-RENAME-NUM.
+           WRITE CHAR-VIEW-OUT-REC FROM WS-RENAME-CHAR.
+       1100-EXIT.
+           EXIT.
+
+       1900-REJECT-RECORD.
+           MOVE SPACES         TO RENAMES-ERROR-RPT-REC.
+           MOVE "RENOMEAR"     TO EXCP-SOURCE-PGM.
+           MOVE WS-REC-KEY     TO EXCP-KEY.
+           MOVE "NON-NUMERIC WS-NUM1/WS-NUM2" TO EXCP-REASON.
+           ACCEPT EXCP-RUN-DATE FROM DATE YYYYMMDD.
+           WRITE RENAMES-ERROR-RPT-REC.
+           ADD 1 TO WS-STAT-EXCP-COUNT.
+       1900-EXIT.
+           EXIT.
+
+       9600-WRITE-STATS.
+           ACCEPT WS-END-TIME FROM TIME.
+           MOVE SPACES         TO STATS-OUT-REC.
+           MOVE "RENOMEAR"     TO STAT-SOURCE-PGM.
+           MOVE WS-REC-COUNT   TO STAT-REC-COUNT.
+           MOVE WS-STAT-EXCP-COUNT TO STAT-EXCP-COUNT.
+           PERFORM 9550-COMPUTE-ELAPSED THRU 9550-EXIT.
+           ACCEPT STAT-RUN-DATE FROM DATE YYYYMMDD.
+           WRITE STATS-OUT-REC.
+       9600-EXIT.
+           EXIT.
+
+       COPY ELAPSEDP.
