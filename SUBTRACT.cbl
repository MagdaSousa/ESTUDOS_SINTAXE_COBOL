@@ -1,28 +1,430 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. APRENDENDO_SUBTRACT.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-NUM1 PIC 9(9) VALUE 10.
-           01 WS-NUM2 PIC 9(9) VALUE 10.
-           01 WS-NUM3 PIC 9(9) VALUE 100.
-           01 WS-NUM4 PIC 9(9) VALUE 100.
-
-       PROCEDURE DIVISION.
-           SUBTRACT   WS-NUM1 WS-NUM2 FROM WS-NUM3 WS-NUM4.   *> SUBTRAIU O 1 E O 2 DO 3 EDO 4
-
-           DISPLAY "WS-NUM1   :" WS-NUM1
-           DISPLAY "WS-NUM2   :" WS-NUM2
-           DISPLAY "WS-NUM3   :" WS-NUM3
-           DISPLAY "WS-NUM4   :" WS-NUM4
-
-       STOP RUN.
-
-
-
-
-
-
-
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APRENDENDO_SUBTRACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> KEYED ON ITEM CODE SO A SAME-DAY STOCK INQUIRY CAN START/READ
+      *> STRAIGHT TO ONE ITEM INSTEAD OF A FULL SEQUENTIAL PASS
+           SELECT STOCK-MASTER ASSIGN TO "STOCKMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-ITEM-CODE
+               FILE STATUS IS WS-SM-STATUS.
+
+      *> OPTIONAL CONTROL CARD NAMING A SINGLE ITEM CODE FOR AN AD-HOC
+      *> STOCK INQUIRY - LEFT EMPTY, THE NIGHTLY DEPLETION RUN BELOW
+      *> IS UNAFFECTED
+           SELECT STOCK-INQUIRY-CTL ASSIGN TO "STOCKINQ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STOCK-INQUIRY-RPT ASSIGN TO "STKINQRP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SHIPMENT-FILE ASSIGN TO "SHIPMENT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BACKORDER-RPT ASSIGN TO "BACKORPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DELTA-RPT ASSIGN TO "DELTARPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> RESTART POINT FOR A LARGE SHIPMENT RUN - RE-WRITTEN EVERY
+      *> WS-CKPT-INTERVAL RECORDS SO AN ABEND DOES NOT FORCE THE
+      *> WHOLE FILE TO BE REPROCESSED FROM THE BEGINNING
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT STATS-OUT ASSIGN TO "STATSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-MASTER.
+       01  STOCK-MASTER-REC.
+           05 SM-ITEM-CODE          PIC X(06).
+           05 SM-ON-HAND            PIC 9(09).
+           05 SM-AVG-COST           PIC 9(05)V99.
+
+       FD  SHIPMENT-FILE.
+       01  SHIPMENT-REC.
+           05 SH-ITEM-CODE          PIC X(06).
+           05 SH-QTY-SHIPPED        PIC 9(09).
+           05 SH-UNIT-COST          PIC 9(05)V99.
+
+      *> EXCP-KEY CARRIES THE SHORTED ITEM CODE, EXCP-REASON THE
+      *> BACKORDER REASON; THE ON-HAND/SHIPPED QUANTITIES ARE ADDED
+      *> AFTER THE SHARED EXCEPTION-RECORD PORTION
+       FD  BACKORDER-RPT.
+       01  BACKORDER-RPT-REC.
+           COPY EXCPREC.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 BO-ON-HAND            PIC ZZZZZZZZ9.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 BO-QTY-SHIPPED        PIC ZZZZZZZZ9.
+
+      *> ONE LINE PER SUCCESSFUL DEPLETION SHOWING THE ON-HAND
+      *> BALANCE BEFORE AND AFTER THE SHIPMENT WAS APPLIED
+       FD  DELTA-RPT.
+       01  DELTA-RPT-REC.
+           05 DR-SOURCE-PGM         PIC X(08) VALUE "SUBTRACT".
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 DR-ITEM-CODE          PIC X(06).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 DR-BEFORE-QTY         PIC ZZZZZZZZ9.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 DR-AFTER-QTY          PIC ZZZZZZZZ9.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 DR-DELTA-QTY          PIC -ZZZZZZZ9.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05 CK-REC-COUNT          PIC 9(09).
+
+       FD  STATS-OUT.
+       01  STATS-OUT-REC.
+           COPY STATSREC.
+
+       FD  STOCK-INQUIRY-CTL.
+       01  STOCK-INQUIRY-CTL-REC.
+           05 IC-ITEM-CODE          PIC X(06).
+
+       FD  STOCK-INQUIRY-RPT.
+       01  STOCK-INQUIRY-RPT-REC    PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 WS-NUM1 PIC 9(9) VALUE 10.
+           01 WS-NUM2 PIC 9(9) VALUE 10.
+           01 WS-NUM3 PIC 9(9) VALUE 100.
+           01 WS-NUM4 PIC 9(9) VALUE 100.
+
+      *> ON-HAND STOCK TABLE - LOADED ONCE FROM STOCK-MASTER, THEN
+      *> DEPLETED IN MEMORY AS EACH SHIPMENT IS APPLIED
+           01 WS-STOCK-EOF-SW PIC X(01) VALUE 'N'.
+               88 WS-STOCK-EOF VALUE 'Y'.
+           01 WS-SM-STATUS  PIC X(02).
+               88 WS-SM-OK        VALUE "00".
+               88 WS-SM-NOT-FOUND VALUE "23".
+           01 WS-STOCK-MAX  PIC 9(04) VALUE ZERO.
+           01 WS-STOCK-TABLE.
+               05 WS-STOCK-ENTRY OCCURS 500 TIMES
+                                 INDEXED BY WS-STOCK-IDX.
+                   10 WS-STOCK-ITEM     PIC X(06).
+                   10 WS-STOCK-ON-HAND  PIC 9(09).
+                   10 WS-STOCK-AVG-COST PIC 9(05)V99.
+
+           01 WS-SHIP-EOF-SW PIC X(01) VALUE 'N'.
+               88 WS-SHIP-EOF VALUE 'Y'.
+           01 WS-BO-REASON PIC X(30).
+
+      *> EXTENDED-VALUE WORKAREA FOR THE WEIGHTED-AVERAGE COST
+      *> RECALCULATED EVERY TIME A SHIPMENT DEPLETES AN ITEM
+           01 WS-EXT-VALUE-BEFORE PIC 9(9)V99.
+           01 WS-EXT-VALUE-AFTER  PIC 9(9)V99.
+           01 WS-SHIP-VALUE       PIC 9(9)V99.
+           01 WS-ON-HAND-BEFORE   PIC 9(09).
+
+      *> CHECKPOINT/RESTART WORKAREA
+           01 WS-CKPT-STATUS      PIC X(02).
+           01 WS-CKPT-EOF-SW      PIC X(01) VALUE 'N'.
+               88 WS-CKPT-EOF VALUE 'Y'.
+           01 WS-CKPT-INTERVAL    PIC 9(04) VALUE 50.
+           01 WS-CKPT-REMAINDER   PIC 9(04).
+           01 WS-CKPT-QUOTIENT    PIC 9(09).
+           01 WS-SHIP-REC-COUNT   PIC 9(09) VALUE ZERO.
+           01 WS-RESTART-COUNT    PIC 9(09) VALUE ZERO.
+
+      *> AD-HOC STOCK INQUIRY WORKAREA - IC-ITEM-CODE FROM THE CONTROL
+      *> CARD IS COPIED HERE, LEAVING IT SPACES WHEN NO CARD IS PRESENT
+      *> SO 0350-STOCK-INQUIRY IS SIMPLY SKIPPED
+           01 WS-INQUIRY-ITEM-CODE PIC X(06) VALUE SPACES.
+           01 WS-INQUIRY-AVG-COST-ED PIC ZZZZ9.99.
+
+      *> RUN-STATISTICS WORKAREA FOR STATS-OUT
+           01 WS-STAT-EXCP-COUNT  PIC 9(9) VALUE ZERO.
+           COPY ELAPSED.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-START-TIME FROM TIME.
+           SUBTRACT   WS-NUM1 WS-NUM2 FROM WS-NUM3 WS-NUM4.   *> SUBTRAIU O 1 E O 2 DO 3 EDO 4
+
+           DISPLAY "WS-NUM1   :" WS-NUM1
+           DISPLAY "WS-NUM2   :" WS-NUM2
+           DISPLAY "WS-NUM3   :" WS-NUM3
+           DISPLAY "WS-NUM4   :" WS-NUM4
+
+           PERFORM 0300-READ-INQUIRY-CARD THRU 0300-EXIT.
+           IF WS-INQUIRY-ITEM-CODE NOT = SPACES
+               PERFORM 0350-STOCK-INQUIRY THRU 0350-EXIT
+           END-IF.
+
+           PERFORM 0500-LOAD-STOCK-MASTER THRU 0500-EXIT.
+           PERFORM 0200-READ-LAST-CHECKPOINT THRU 0200-EXIT.
+
+           OPEN INPUT SHIPMENT-FILE.
+           OPEN OUTPUT BACKORDER-RPT.
+           OPEN OUTPUT DELTA-RPT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           READ SHIPMENT-FILE
+               AT END SET WS-SHIP-EOF TO TRUE
+           END-READ.
+           PERFORM 1000-DEPLETE-SHIPMENT UNTIL WS-SHIP-EOF.
+           CLOSE SHIPMENT-FILE.
+           CLOSE BACKORDER-RPT.
+           CLOSE DELTA-RPT.
+           CLOSE CHECKPOINT-FILE.
+
+           PERFORM 8000-WRITE-STOCK-MASTER-OUT THRU 8000-EXIT.
+
+           OPEN EXTEND STATS-OUT.
+           PERFORM 9600-WRITE-STATS THRU 9600-EXIT.
+           CLOSE STATS-OUT.
+
+      *> A NON-ZERO EXCEPTION COUNT LETS BATCHRUN'S COND CHECKS SKIP
+      *> DOWNSTREAM STEPS INSTEAD OF PROCESSING AGAINST BAD DATA
+           IF WS-STAT-EXCP-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+       STOP RUN.
+
+      *> OPTIONAL - A CARD NAMING ONE ITEM CODE TRIGGERS THE AD-HOC
+      *> INQUIRY BELOW INSTEAD OF WAITING FOR THE NIGHTLY DEPLETION RUN
+       0300-READ-INQUIRY-CARD.
+           OPEN INPUT STOCK-INQUIRY-CTL.
+           READ STOCK-INQUIRY-CTL
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE IC-ITEM-CODE TO WS-INQUIRY-ITEM-CODE
+           END-READ.
+           CLOSE STOCK-INQUIRY-CTL.
+       0300-EXIT.
+           EXIT.
+
+      *> STARTS STOCK-MASTER DIRECTLY AT THE REQUESTED ITEM CODE AND
+      *> READS IT BY KEY - NO SEQUENTIAL PASS THROUGH THE REST OF THE
+      *> FILE IS NEEDED FOR A SINGLE SAME-DAY LOOKUP
+       0350-STOCK-INQUIRY.
+           OPEN INPUT STOCK-MASTER.
+           MOVE WS-INQUIRY-ITEM-CODE TO SM-ITEM-CODE.
+           START STOCK-MASTER KEY IS EQUAL SM-ITEM-CODE
+               INVALID KEY SET WS-SM-NOT-FOUND TO TRUE
+           END-START.
+
+           IF WS-SM-OK
+               READ STOCK-MASTER
+                   INVALID KEY SET WS-SM-NOT-FOUND TO TRUE
+               END-READ
+           END-IF.
+
+           OPEN OUTPUT STOCK-INQUIRY-RPT.
+           MOVE SPACES TO STOCK-INQUIRY-RPT-REC.
+           IF WS-SM-OK
+               MOVE SM-AVG-COST TO WS-INQUIRY-AVG-COST-ED
+               STRING "ITEM " DELIMITED BY SIZE
+                      WS-INQUIRY-ITEM-CODE DELIMITED BY SIZE
+                      " ON-HAND "          DELIMITED BY SIZE
+                      SM-ON-HAND           DELIMITED BY SIZE
+                      " AVG-COST "         DELIMITED BY SIZE
+                      WS-INQUIRY-AVG-COST-ED DELIMITED BY SIZE
+                   INTO STOCK-INQUIRY-RPT-REC
+               END-STRING
+           ELSE
+               STRING "ITEM " DELIMITED BY SIZE
+                      WS-INQUIRY-ITEM-CODE DELIMITED BY SIZE
+                      " NOT FOUND ON STOCK-MASTER" DELIMITED BY SIZE
+                   INTO STOCK-INQUIRY-RPT-REC
+               END-STRING
+           END-IF.
+           WRITE STOCK-INQUIRY-RPT-REC.
+           CLOSE STOCK-INQUIRY-RPT.
+           CLOSE STOCK-MASTER.
+       0350-EXIT.
+           EXIT.
+
+       0500-LOAD-STOCK-MASTER.
+           OPEN INPUT STOCK-MASTER.
+           READ STOCK-MASTER NEXT RECORD
+               AT END SET WS-STOCK-EOF TO TRUE
+           END-READ.
+           PERFORM 0510-ADD-STOCK-ENTRY UNTIL WS-STOCK-EOF.
+           CLOSE STOCK-MASTER.
+       0500-EXIT.
+           EXIT.
+
+       0510-ADD-STOCK-ENTRY.
+           ADD 1 TO WS-STOCK-MAX.
+           MOVE SM-ITEM-CODE TO WS-STOCK-ITEM(WS-STOCK-MAX).
+           MOVE SM-ON-HAND   TO WS-STOCK-ON-HAND(WS-STOCK-MAX).
+           MOVE SM-AVG-COST  TO WS-STOCK-AVG-COST(WS-STOCK-MAX).
+           READ STOCK-MASTER NEXT RECORD
+               AT END SET WS-STOCK-EOF TO TRUE
+           END-READ.
+       0510-EXIT.
+           EXIT.
+
+      *> ON A FRESH RUN THE CHECKPOINT FILE WILL NOT EXIST YET AND
+      *> WS-CKPT-STATUS COMES BACK NON-ZERO - THAT SIMPLY MEANS
+      *> START FROM THE BEGINNING OF THE SHIPMENT FILE
+       0200-READ-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               PERFORM 0210-READ-CHECKPOINT-REC THRU 0210-EXIT
+                   UNTIL WS-CKPT-EOF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       0200-EXIT.
+           EXIT.
+
+       0210-READ-CHECKPOINT-REC.
+           READ CHECKPOINT-FILE
+               AT END SET WS-CKPT-EOF TO TRUE
+               NOT AT END MOVE CK-REC-COUNT TO WS-RESTART-COUNT
+           END-READ.
+       0210-EXIT.
+           EXIT.
+
+       1000-DEPLETE-SHIPMENT.
+           ADD 1 TO WS-SHIP-REC-COUNT.
+
+      *> A SHIPMENT NUMBER AT OR BELOW THE LAST CHECKPOINT WAS
+      *> ALREADY APPLIED BEFORE THE PRIOR RUN STOPPED - SKIP IT
+      *> RATHER THAN DEPLETING STOCK A SECOND TIME
+           IF WS-SHIP-REC-COUNT > WS-RESTART-COUNT
+               SET WS-STOCK-IDX TO 1
+               SEARCH WS-STOCK-ENTRY
+                   AT END
+                       MOVE "ITEM NOT ON STOCK-MASTER" TO WS-BO-REASON
+                       PERFORM 1900-LOG-BACKORDER THRU 1900-EXIT
+                   WHEN WS-STOCK-ITEM(WS-STOCK-IDX) = SH-ITEM-CODE
+                       PERFORM 1100-DEPLETE-ONE-ITEM THRU 1100-EXIT
+               END-SEARCH
+           END-IF.
+
+           PERFORM 1200-WRITE-CHECKPOINT-IF-DUE THRU 1200-EXIT.
+
+           READ SHIPMENT-FILE
+               AT END SET WS-SHIP-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       1200-WRITE-CHECKPOINT-IF-DUE.
+           DIVIDE WS-SHIP-REC-COUNT BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = ZERO
+               MOVE WS-SHIP-REC-COUNT TO CK-REC-COUNT
+               WRITE CHECKPOINT-REC
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *> A SHIPMENT THAT WOULD DRIVE ON-HAND BELOW ZERO CANNOT BE
+      *> APPLIED - THE BALANCE IS LEFT UNTOUCHED AND THE SHORTAGE IS
+      *> ROUTED TO THE BACKORDER REPORT INSTEAD
+       1100-DEPLETE-ONE-ITEM.
+           IF SH-QTY-SHIPPED > WS-STOCK-ON-HAND(WS-STOCK-IDX)
+               MOVE "SHIPMENT EXCEEDS ON-HAND BALANCE" TO WS-BO-REASON
+               PERFORM 1900-LOG-BACKORDER THRU 1900-EXIT
+           ELSE
+               PERFORM 1150-RECOST-AND-DEPLETE THRU 1150-EXIT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *> INVENTORY VALUE ON HAND BEFORE THE SHIPMENT, LESS THE VALUE
+      *> OF THE STOCK LEAVING, GIVES THE VALUE STILL ON HAND - SPREAD
+      *> BACK OVER THE REMAINING QUANTITY THAT IS THE NEW AVERAGE
+      *> COST PER UNIT, RECOMPUTED ON EVERY DEPLETION RATHER THAN
+      *> LEFT STALE FOR A MONTH-END RUN
+       1150-RECOST-AND-DEPLETE.
+           MOVE WS-STOCK-ON-HAND(WS-STOCK-IDX) TO WS-ON-HAND-BEFORE.
+
+           COMPUTE WS-EXT-VALUE-BEFORE ROUNDED =
+               WS-STOCK-ON-HAND(WS-STOCK-IDX) *
+               WS-STOCK-AVG-COST(WS-STOCK-IDX).
+           COMPUTE WS-SHIP-VALUE ROUNDED =
+               SH-QTY-SHIPPED * SH-UNIT-COST.
+
+           SUBTRACT SH-QTY-SHIPPED
+               FROM WS-STOCK-ON-HAND(WS-STOCK-IDX).
+
+           SUBTRACT WS-SHIP-VALUE FROM WS-EXT-VALUE-BEFORE
+               GIVING WS-EXT-VALUE-AFTER ROUNDED.
+
+           IF WS-STOCK-ON-HAND(WS-STOCK-IDX) > ZERO
+               DIVIDE WS-EXT-VALUE-AFTER
+                   BY WS-STOCK-ON-HAND(WS-STOCK-IDX)
+                   GIVING WS-STOCK-AVG-COST(WS-STOCK-IDX) ROUNDED
+           END-IF.
+
+           PERFORM 1160-WRITE-DELTA-LINE THRU 1160-EXIT.
+       1150-EXIT.
+           EXIT.
+
+       1160-WRITE-DELTA-LINE.
+           MOVE SPACES              TO DELTA-RPT-REC.
+           MOVE "SUBTRACT"          TO DR-SOURCE-PGM.
+           MOVE SH-ITEM-CODE        TO DR-ITEM-CODE.
+           MOVE WS-ON-HAND-BEFORE   TO DR-BEFORE-QTY.
+           MOVE WS-STOCK-ON-HAND(WS-STOCK-IDX) TO DR-AFTER-QTY.
+           COMPUTE DR-DELTA-QTY =
+               WS-STOCK-ON-HAND(WS-STOCK-IDX) - WS-ON-HAND-BEFORE.
+           WRITE DELTA-RPT-REC.
+       1160-EXIT.
+           EXIT.
+
+       1900-LOG-BACKORDER.
+           MOVE SPACES        TO BACKORDER-RPT-REC.
+           MOVE "SUBTRACT"    TO EXCP-SOURCE-PGM.
+           MOVE SH-ITEM-CODE  TO EXCP-KEY.
+           IF WS-STOCK-IDX > ZERO AND WS-STOCK-IDX <= WS-STOCK-MAX
+               MOVE WS-STOCK-ON-HAND(WS-STOCK-IDX) TO BO-ON-HAND
+           ELSE
+               MOVE ZERO TO BO-ON-HAND
+           END-IF.
+           MOVE SH-QTY-SHIPPED TO BO-QTY-SHIPPED.
+           MOVE WS-BO-REASON   TO EXCP-REASON.
+           ACCEPT EXCP-RUN-DATE FROM DATE YYYYMMDD.
+           WRITE BACKORDER-RPT-REC.
+           ADD 1 TO WS-STAT-EXCP-COUNT.
+       1900-EXIT.
+           EXIT.
+
+       9600-WRITE-STATS.
+           ACCEPT WS-END-TIME FROM TIME.
+           MOVE SPACES              TO STATS-OUT-REC.
+           MOVE "SUBTRACT"          TO STAT-SOURCE-PGM.
+           MOVE WS-SHIP-REC-COUNT   TO STAT-REC-COUNT.
+           MOVE WS-STAT-EXCP-COUNT  TO STAT-EXCP-COUNT.
+           PERFORM 9550-COMPUTE-ELAPSED THRU 9550-EXIT.
+           ACCEPT STAT-RUN-DATE FROM DATE YYYYMMDD.
+           WRITE STATS-OUT-REC.
+       9600-EXIT.
+           EXIT.
+
+       8000-WRITE-STOCK-MASTER-OUT.
+           OPEN I-O STOCK-MASTER.
+           PERFORM 8100-REWRITE-ONE-STOCK-ENTRY
+               VARYING WS-STOCK-IDX FROM 1 BY 1
+               UNTIL WS-STOCK-IDX > WS-STOCK-MAX.
+           CLOSE STOCK-MASTER.
+       8000-EXIT.
+           EXIT.
+
+       8100-REWRITE-ONE-STOCK-ENTRY.
+           MOVE WS-STOCK-ITEM(WS-STOCK-IDX)     TO SM-ITEM-CODE.
+           MOVE WS-STOCK-ON-HAND(WS-STOCK-IDX)  TO SM-ON-HAND.
+           MOVE WS-STOCK-AVG-COST(WS-STOCK-IDX) TO SM-AVG-COST.
+           REWRITE STOCK-MASTER-REC
+               INVALID KEY
+                   DISPLAY "STOCK-MASTER REWRITE FAILED " WS-SM-STATUS
+           END-REWRITE.
+       8100-EXIT.
+           EXIT.
+
+       COPY ELAPSEDP.
