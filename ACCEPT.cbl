@@ -1,17 +1,193 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VERBOS.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-STUDENT_NAME PIC X(25).
-           01 WS-DATE PIC X(10).
-       PROCEDURE DIVISION.
-           DISPLAY "DIGITE O SEU NOME:"
-           ACCEPT WS-STUDENT_NAME.    *> RECEBE DADOS DO USU�RIO
-           ACCEPT WS-DATE FROM DATE.  *> PEGA A DATA DE HOJE DO SISTEMA
-
-           DISPLAY "NAME : " WS-STUDENT_NAME.
-           DISPLAY "System date is : " WS-DATE.
-       STOP RUN.
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VERBOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-TXN-FILE ASSIGN TO "STUDTXN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STUDENT-ROSTER ASSIGN TO "STUDROST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VALIDATION-RPT ASSIGN TO "VALIDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SIGNON-LOG ASSIGN TO "SIGNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STATS-OUT ASSIGN TO "STATSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-TXN-FILE.
+       01  STUDENT-TXN-REC.
+           05 TXN-STUDENT-ID   PIC X(06).
+           05 FILLER           PIC X(01).
+           05 TXN-STUDENT_NAME PIC X(25).
+
+       FD  STUDENT-ROSTER.
+       01  STUDENT-ROSTER-REC.
+           05 SR-STUDENT-ID    PIC X(06).
+           05 FILLER           PIC X(01).
+           05 SR-STUDENT_NAME  PIC X(25).
+
+       FD  VALIDATION-RPT.
+       01  VALIDATION-RPT-REC.
+           05 VR-STUDENT-ID    PIC X(06).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 VR-STUDENT_NAME  PIC X(25).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 VR-REASON        PIC X(30).
+
+       FD  SIGNON-LOG.
+       01  SIGNON-LOG-REC.
+           05 SL-STUDENT_NAME PIC X(25).
+           05 FILLER          PIC X(01) VALUE SPACE.
+           05 SL-DATE         PIC X(10).
+
+       FD  STATS-OUT.
+       01  STATS-OUT-REC.
+           COPY STATSREC.
+
+           WORKING-STORAGE SECTION.
+           01 WS-STUDENT-ID   PIC X(06).
+           01 WS-STUDENT_NAME PIC X(25).
+           01 WS-EOF-SW PIC X(01) VALUE 'N'.
+               88 WS-EOF VALUE 'Y'.
+           01 WS-ROSTER-EOF-SW PIC X(01) VALUE 'N'.
+               88 WS-ROSTER-EOF VALUE 'Y'.
+
+           01 WS-ROSTER-MAX PIC 9(04) VALUE 0.
+           01 WS-ROSTER-TABLE.
+               05 WS-ROSTER-ENTRY OCCURS 200 TIMES
+                                  INDEXED BY WS-ROSTER-IDX.
+                   10 WS-ROSTER-ID   PIC X(06).
+                   10 WS-ROSTER-NAME PIC X(25).
+
+           01 WS-RECORD-COUNT PIC 9(9) VALUE 0.
+
+      *> RUN-STATISTICS WORKAREA FOR STATS-OUT
+           01 WS-STAT-EXCP-COUNT PIC 9(9) VALUE ZERO.
+           COPY ELAPSED.
+
+           COPY REPDATE.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           ACCEPT WS-START-TIME FROM TIME.
+           ACCEPT RPT-RUN-DATE-CCYYMMDD FROM DATE YYYYMMDD.
+           PERFORM 9500-FORMAT-RUN-DATE THRU 9500-EXIT.
+           DISPLAY RPT-HEADER-LINE.
+
+           PERFORM 0500-LOAD-ROSTER THRU 0500-EXIT.
+
+           OPEN INPUT STUDENT-TXN-FILE.
+           OPEN OUTPUT VALIDATION-RPT.
+           OPEN EXTEND SIGNON-LOG.
+
+           READ STUDENT-TXN-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM 1000-PROCESS-STUDENT UNTIL WS-EOF.
+
+           CLOSE STUDENT-TXN-FILE.
+           CLOSE VALIDATION-RPT.
+           CLOSE SIGNON-LOG.
+
+           OPEN EXTEND STATS-OUT.
+           PERFORM 9600-WRITE-STATS THRU 9600-EXIT.
+           CLOSE STATS-OUT.
+
+      *> A NON-ZERO EXCEPTION COUNT LETS BATCHRUN'S COND CHECKS SKIP
+      *> DOWNSTREAM STEPS INSTEAD OF PROCESSING AGAINST BAD DATA
+           IF WS-STAT-EXCP-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       0500-LOAD-ROSTER.
+           OPEN INPUT STUDENT-ROSTER.
+           READ STUDENT-ROSTER
+               AT END SET WS-ROSTER-EOF TO TRUE
+           END-READ.
+           PERFORM 0510-ADD-ROSTER-ENTRY UNTIL WS-ROSTER-EOF.
+           CLOSE STUDENT-ROSTER.
+       0500-EXIT.
+           EXIT.
+
+       0510-ADD-ROSTER-ENTRY.
+           ADD 1 TO WS-ROSTER-MAX.
+           MOVE SR-STUDENT-ID   TO WS-ROSTER-ID(WS-ROSTER-MAX).
+           MOVE SR-STUDENT_NAME TO WS-ROSTER-NAME(WS-ROSTER-MAX).
+           READ STUDENT-ROSTER
+               AT END SET WS-ROSTER-EOF TO TRUE
+           END-READ.
+       0510-EXIT.
+           EXIT.
+
+       1000-PROCESS-STUDENT.
+           MOVE TXN-STUDENT-ID   TO WS-STUDENT-ID.
+           MOVE TXN-STUDENT_NAME TO WS-STUDENT_NAME.
+           ADD 1 TO WS-RECORD-COUNT.
+
+           SET WS-ROSTER-IDX TO 1.
+           SEARCH WS-ROSTER-ENTRY
+               AT END
+                   PERFORM 1900-REJECT-STUDENT THRU 1900-EXIT
+               WHEN WS-ROSTER-ID(WS-ROSTER-IDX) = WS-STUDENT-ID
+                   PERFORM 1100-CHECK-NAME THRU 1100-EXIT
+           END-SEARCH.
+
+           READ STUDENT-TXN-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+
+       1100-CHECK-NAME.
+           IF WS-ROSTER-NAME(WS-ROSTER-IDX) = WS-STUDENT_NAME
+               PERFORM 1200-ACCEPT-STUDENT THRU 1200-EXIT
+           ELSE
+               PERFORM 1900-REJECT-STUDENT THRU 1900-EXIT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1200-ACCEPT-STUDENT.
+           DISPLAY "NAME : " WS-STUDENT_NAME.
+           DISPLAY "System date is : " RPT-DATE-SLASH.
+
+      *> KEEP A PERMANENT SIGN-ON TRAIL OF WHO RAN THIS PROGRAM AND WHEN
+           MOVE WS-STUDENT_NAME TO SL-STUDENT_NAME.
+           MOVE RPT-DATE-SLASH  TO SL-DATE.
+           WRITE SIGNON-LOG-REC.
+       1200-EXIT.
+           EXIT.
+
+       1900-REJECT-STUDENT.
+           MOVE WS-STUDENT-ID   TO VR-STUDENT-ID.
+           MOVE WS-STUDENT_NAME TO VR-STUDENT_NAME.
+           MOVE "STUDENT NOT ON ROSTER"      TO VR-REASON.
+           WRITE VALIDATION-RPT-REC.
+           ADD 1 TO WS-STAT-EXCP-COUNT.
+       1900-EXIT.
+           EXIT.
+
+       9600-WRITE-STATS.
+           ACCEPT WS-END-TIME FROM TIME.
+           MOVE SPACES          TO STATS-OUT-REC.
+           MOVE "VERBOS"        TO STAT-SOURCE-PGM.
+           MOVE WS-RECORD-COUNT TO STAT-REC-COUNT.
+           MOVE WS-STAT-EXCP-COUNT TO STAT-EXCP-COUNT.
+           PERFORM 9550-COMPUTE-ELAPSED THRU 9550-EXIT.
+           ACCEPT STAT-RUN-DATE FROM DATE YYYYMMDD.
+           WRITE STATS-OUT-REC.
+       9600-EXIT.
+           EXIT.
+
+       COPY REPDATEP.
+
+       COPY ELAPSEDP.
